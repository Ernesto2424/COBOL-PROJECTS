@@ -1,40 +1,133 @@
       ******************************************************************
-      * Author: Ernesto Flores 
+      * Author: Ernesto Flores
       * Date:
       * Purpose:
       * Tectonics: cobc
       ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. YOUR-PROGRAM-NAME.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT RESP-FILE ASSIGN TO "RESPUESTA.CTL"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-RESP-FILE-STATUS.
+           COPY AUDITSEL.
+           COPY ERRSEL.
        DATA DIVISION.
        FILE SECTION.
+       FD  RESP-FILE.
+       01  RESP-FILE-RECORD         PIC X(3).
+
+       COPY AUDITFD.
+       COPY ERRFD.
+
        WORKING-STORAGE SECTION.
-       01  RESPUESTA PIC X.
-       PROCEDURE DIVISION.
+       COPY AUDITWS.
+       COPY ERRWS.
 
-      *> cobol-lint CL002 main
-           MAIN.
-               PERFORM INICIO.
-               IF RESPUESTA = "S" OR RESPUESTA = "s"
-                   PERFORM EJECUTA-PROGRAMA.
-               IF RESPUESTA = "N" OR RESPUESTA = "n"
-                   GO TO FINALIZA-PROGRAMA.
-               END-IF.        
+       01  WS-RESPUESTA             PIC X(3).
+           88  RESP-SI              VALUE "S" "SI" "Y" "YES".
+           88  RESP-NO              VALUE "N" "NO".
+           88  RESP-TABLA           VALUE "T".
+           88  RESP-ARITMETICA      VALUE "A".
+           88  RESP-CLASIFICA       VALUE "C".
 
+       01  WS-INTENTOS              PIC 9 VALUE 0.
+       01  WS-MAX-INTENTOS          PIC 9 VALUE 3.
+       01  WS-CONT-SI               PIC 9(4) VALUE 0.
+       01  WS-CONT-NO               PIC 9(4) VALUE 0.
 
+       01  WS-SALIR-SWITCH          PIC X VALUE "N".
+           88  WS-SALIR             VALUE "Y".
 
+       01  WS-RESP-FILE-STATUS      PIC XX.
+       01  WS-MODO-LOTE-SWITCH      PIC X VALUE "N".
+           88  WS-MODO-LOTE         VALUE "Y".
+       PROCEDURE DIVISION.
 
+      *> cobol-lint CL002 main
+           MAIN.
+               MOVE "RESPUESTA" TO WS-PROGRAMA-NOMBRE
+               PERFORM REGISTRA-AUDIT-INICIO
+               OPEN INPUT RESP-FILE
+               IF WS-RESP-FILE-STATUS = "00"
+                   SET WS-MODO-LOTE TO TRUE
+               END-IF
+               PERFORM UNTIL WS-SALIR
+                   PERFORM INICIO
+                   EVALUATE TRUE
+                       WHEN RESP-TABLA
+                           MOVE 0 TO WS-INTENTOS
+                           PERFORM EJECUTA-TABLA
+                       WHEN RESP-ARITMETICA
+                           MOVE 0 TO WS-INTENTOS
+                           PERFORM EJECUTA-ARITMETICA
+                       WHEN RESP-CLASIFICA
+                           MOVE 0 TO WS-INTENTOS
+                           PERFORM EJECUTA-CLASIFICACION
+                       WHEN RESP-SI
+                           ADD 1 TO WS-CONT-SI
+                           MOVE 0 TO WS-INTENTOS
+                           PERFORM EJECUTA-PROGRAMA
+                       WHEN RESP-NO
+                           ADD 1 TO WS-CONT-NO
+                           SET WS-SALIR TO TRUE
+                       WHEN OTHER
+                           ADD 1 TO WS-INTENTOS
+                           DISPLAY "RESPUESTA NO VALIDA"
+                           MOVE "RESPUESTA" TO WS-ERR-CAMPO-NOMBRE
+                           MOVE WS-RESPUESTA TO WS-ERR-CAMPO-VALOR
+                           PERFORM REGISTRA-RECHAZO
+                           IF WS-INTENTOS >= WS-MAX-INTENTOS
+                               DISPLAY
+                                 "NUMERO MAXIMO DE INTENTOS ALCANZADO"
+                               SET WS-SALIR TO TRUE
+                           END-IF
+                   END-EVALUATE
+               END-PERFORM
+               PERFORM FINALIZA-PROGRAMA.
 
            FINALIZA-PROGRAMA.
+               IF WS-MODO-LOTE
+                   CLOSE RESP-FILE
+               END-IF
                DISPLAY "FINALIZO CON EXITO"
+               DISPLAY "RESPUESTAS AFIRMATIVAS: " WS-CONT-SI
+               DISPLAY "RESPUESTAS NEGATIVAS: " WS-CONT-NO
+               PERFORM REGISTRA-AUDIT-FIN
                STOP RUN.
 
            INICIO.
-               DISPLAY "INGRESE UNA RESPUESTA (S/N)".
-               ACCEPT RESPUESTA.
+               IF WS-MODO-LOTE
+                   READ RESP-FILE
+                       AT END
+                           MOVE "N" TO WS-RESPUESTA
+                       NOT AT END
+                           MOVE RESP-FILE-RECORD TO WS-RESPUESTA
+                   END-READ
+               ELSE
+                   DISPLAY "T-TABLAS  A-ARITMETICA  C-CLASIFICACION"
+                   DISPLAY "S-EJECUTA GENERICO  N-SALIR"
+                   ACCEPT WS-RESPUESTA
+               END-IF
+               MOVE FUNCTION UPPER-CASE(WS-RESPUESTA) TO WS-RESPUESTA.
 
            EJECUTA-PROGRAMA.
                DISPLAY "EJECUTADO CON EXITO".
 
+           EJECUTA-TABLA.
+               DISPLAY "EJECUTANDO TABLAS DE MULTIPLICAR..."
+               CALL "SYSTEM" USING "./RUTINAS-REPETITIVAS".
+
+           EJECUTA-ARITMETICA.
+               DISPLAY "EJECUTANDO OPERACIONES ARITMETICAS..."
+               CALL "SYSTEM" USING "./opercionesAritmeticas".
+
+           EJECUTA-CLASIFICACION.
+               DISPLAY "EJECUTANDO CLASIFICACION DE EDADES..."
+               CALL "SYSTEM" USING "./NumerosNivelVariable".
 
+       COPY AUDITPROC.
+       COPY ERRPROC.
        END PROGRAM YOUR-PROGRAM-NAME.
