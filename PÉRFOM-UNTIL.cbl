@@ -1,22 +1,112 @@
       ******************************************************************
       * Author:
       * Date:
-      * Purpose:
+      * Purpose:   CHECKPOINTED TRANSACTION-AMOUNT ACCUMULATOR
       * Tectonics: cobc
       ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. YOUR-PROGRAM-NAME.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT TRANSACCIONES ASSIGN TO "TRANSACC.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-TRANS-FILE-STATUS.
+           SELECT CHECKPOINT-FILE ASSIGN TO "CHECKPT.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CKPT-STATUS.
+           COPY AUDITSEL.
        DATA DIVISION.
        FILE SECTION.
+       FD  TRANSACCIONES.
+       01  TRANS-RECORD.
+           05  TRANS-MONTO         PIC 9(7).
+
+       FD  CHECKPOINT-FILE.
+       01  CKPT-RECORD.
+           05  CKPT-NUM            PIC 9(6).
+           05  CKPT-ACUM           PIC 9(9).
+
+       COPY AUDITFD.
+
        WORKING-STORAGE SECTION.
-       01  NUM PIC 99.
+       COPY AUDITWS.
+
+       01  WS-CKPT-STATUS          PIC XX.
+       01  WS-TRANS-FILE-STATUS    PIC XX.
+       01  WS-EOF-TRANS-SWITCH     PIC X VALUE "N".
+           88  WS-EOF-TRANS        VALUE "Y".
+
+       01  NUM                     PIC 9(6) COMP VALUE 0.
+       01  ACUMULADOR              PIC 9(9) VALUE 0.
+       01  WS-SKIP-REMAINING       PIC 9(6) VALUE 0.
+       01  WS-CONT-DESDE-CKPT      PIC 99  VALUE 0.
+       01  WS-CKPT-INTERVALO       PIC 99  VALUE 5.
+
        PROCEDURE DIVISION.
            MAIN.
-               PERFORM SUMAR UNTIL NUM = 10.
+               MOVE "SUMARCKPT" TO WS-PROGRAMA-NOMBRE
+               PERFORM REGISTRA-AUDIT-INICIO
+               PERFORM CARGA-CHECKPOINT
+               OPEN INPUT TRANSACCIONES
+               IF WS-TRANS-FILE-STATUS = "35"
+                   DISPLAY "TRANSACC.DAT NO ENCONTRADO, NADA QUE "
+                       "PROCESAR"
+                   SET WS-EOF-TRANS TO TRUE
+               ELSE
+                   PERFORM SUMAR UNTIL WS-EOF-TRANS
+                   CLOSE TRANSACCIONES
+               END-IF
+               PERFORM LIMPIA-CHECKPOINT
+               DISPLAY "REGISTROS PROCESADOS: " NUM
+               DISPLAY "ACUMULADO: " ACUMULADOR
+               PERFORM REGISTRA-AUDIT-FIN
+               STOP RUN.
+
+           CARGA-CHECKPOINT.
+               OPEN INPUT CHECKPOINT-FILE
+               IF WS-CKPT-STATUS = "00"
+                   READ CHECKPOINT-FILE
+                       NOT AT END
+                           MOVE CKPT-NUM TO NUM
+                           MOVE CKPT-ACUM TO ACUMULADOR
+                   END-READ
+               END-IF
+               CLOSE CHECKPOINT-FILE
+               MOVE NUM TO WS-SKIP-REMAINING.
 
            SUMAR.
-               ADD 1 TO NUM.
-               DISPLAY NUM.
+               READ TRANSACCIONES
+                   AT END
+                       SET WS-EOF-TRANS TO TRUE
+                   NOT AT END
+                       IF WS-SKIP-REMAINING > 0
+                           SUBTRACT 1 FROM WS-SKIP-REMAINING
+                       ELSE
+                           ADD TRANS-MONTO TO ACUMULADOR
+                           ADD 1 TO NUM
+                           ADD 1 TO WS-CONT-DESDE-CKPT
+                           DISPLAY NUM " " ACUMULADOR
+                           IF WS-CONT-DESDE-CKPT >= WS-CKPT-INTERVALO
+                               PERFORM ESCRIBE-CHECKPOINT
+                               MOVE 0 TO WS-CONT-DESDE-CKPT
+                           END-IF
+                       END-IF
+               END-READ.
+
+           ESCRIBE-CHECKPOINT.
+               OPEN OUTPUT CHECKPOINT-FILE
+               MOVE NUM TO CKPT-NUM
+               MOVE ACUMULADOR TO CKPT-ACUM
+               WRITE CKPT-RECORD
+               CLOSE CHECKPOINT-FILE.
+
+           LIMPIA-CHECKPOINT.
+               OPEN OUTPUT CHECKPOINT-FILE
+               MOVE 0 TO CKPT-NUM
+               MOVE 0 TO CKPT-ACUM
+               WRITE CKPT-RECORD
+               CLOSE CHECKPOINT-FILE.
 
-           STOP RUN.
+       COPY AUDITPROC.
        END PROGRAM YOUR-PROGRAM-NAME.
