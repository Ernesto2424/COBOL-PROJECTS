@@ -6,24 +6,186 @@
       ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. YOUR-PROGRAM-NAME.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT OPERACIONES-LOG ASSIGN TO "OPERLOG.LOG"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-LOG-STATUS.
+           SELECT TRANS-FILE ASSIGN TO "ARITM.CTL"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-TRANS-STATUS.
+           COPY AUDITSEL.
+           COPY ERRSEL.
        DATA DIVISION.
        FILE SECTION.
+       FD  OPERACIONES-LOG.
+       01  LOG-LINE PIC X(60).
+
+       FD  TRANS-FILE.
+       01  TRANS-RECORD-IN.
+           05  TI-NUM1         PIC S9(4) SIGN LEADING SEPARATE.
+           05  TI-NUM2         PIC S9(4) SIGN LEADING SEPARATE.
+           05  TI-OP           PIC X.
+
+       COPY AUDITFD.
+       COPY ERRFD.
+
        WORKING-STORAGE SECTION.
-       01  NUM1 PIC 9(4).
-       01  NUM2 PIC 9(4).
-       01  RES PIC 9(5).
+       COPY AUDITWS.
+       COPY ERRWS.
+       COPY RPTHDRWS.
+
+       01  NUM1 PIC S9(4) SIGN LEADING SEPARATE.
+       01  NUM2 PIC S9(4) SIGN LEADING SEPARATE.
+       01  RES PIC S9(9) SIGN LEADING SEPARATE.
+       01  OPERACION PIC X.
+           88  OP-SUMA             VALUE "S" "s".
+           88  OP-RESTA            VALUE "R" "r".
+           88  OP-MULTIPLICACION   VALUE "M" "m".
+           88  OP-DIVISION         VALUE "D" "d".
+           88  OP-PORCENTAJE       VALUE "P" "p".
+
+       01  WS-LOG-STATUS           PIC XX.
+       01  WS-TRANS-STATUS         PIC XX.
+       01  WS-EOF-TRANS-SWITCH     PIC X VALUE "N".
+           88  WS-EOF-TRANS        VALUE "Y".
+       01  WS-LOG-DETALLE.
+           05  FILLER              PIC X(6)  VALUE "NUM1=".
+           05  WS-L-NUM1           PIC -(4)9.
+           05  FILLER              PIC X(6)  VALUE " NUM2=".
+           05  WS-L-NUM2           PIC -(4)9.
+           05  FILLER              PIC X(4)  VALUE " OP=".
+           05  WS-L-OP             PIC X.
+           05  FILLER              PIC X(6)  VALUE " RES=".
+           05  WS-L-RES            PIC -(8)9.
+
+       01  WS-CONT-OPERACIONES     PIC 9(6) VALUE 0.
+       01  WS-SUMA-RES             PIC S9(10) SIGN LEADING SEPARATE
+                                    VALUE 0.
+       01  WS-TOTALES-LOG-LINE.
+           05  FILLER              PIC X(22) VALUE
+               "TOTAL OPERACIONES: ".
+           05  WS-TL-CONT          PIC ZZZ,ZZ9.
+           05  FILLER              PIC X(14) VALUE " SUMA RES: ".
+           05  WS-TL-SUMA          PIC -(9)9.
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
-      *SUMA: ADD NUM1 TO NUM 2
-      *RESTA: SUBSTRAC NUM1 FROM NUM 2
-      *MULTIPLICACION: MULTIPLY NUM1 BY NUM 2
-      *DIVISION: DIVIDE NUM1 BY NUM 2
-            DISPLAY "Hello world".
-            DISPLAY "INTRODUCE EL PRIMER NUMERO".
-            ACCEPT NUM1.
-            DISPLAY "INTRODUCE EL SEGUNDO NUMERO".
-            ACCEPT NUM2.
-            DIVIDE NUM1 BY NUM2 GIVING RES.
-            DISPLAY "EL RESULTADO DE LA SUMA ES: " RES.
+            MOVE "ARITMETICA" TO WS-PROGRAMA-NOMBRE
+            PERFORM REGISTRA-AUDIT-INICIO.
+            OPEN INPUT TRANS-FILE.
+            IF WS-TRANS-STATUS = "00"
+                PERFORM UNTIL WS-EOF-TRANS
+                    READ TRANS-FILE
+                        AT END
+                            SET WS-EOF-TRANS TO TRUE
+                        NOT AT END
+                            MOVE TI-NUM1 TO NUM1
+                            MOVE TI-NUM2 TO NUM2
+                            MOVE TI-OP TO OPERACION
+                            PERFORM PROCESA-OPERACION
+                            PERFORM ESCRIBE-LOG
+                    END-READ
+                END-PERFORM
+                CLOSE TRANS-FILE
+            ELSE
+                DISPLAY "Hello world"
+                DISPLAY "INTRODUCE EL PRIMER NUMERO"
+                ACCEPT NUM1
+                DISPLAY "INTRODUCE EL SEGUNDO NUMERO"
+                ACCEPT NUM2
+                DISPLAY "OPERACION (S-SUMA R-RESTA M-MULTIPLICACION "
+                    "D-DIVISION P-PORCENTAJE)"
+                ACCEPT OPERACION
+                PERFORM PROCESA-OPERACION
+                PERFORM ESCRIBE-LOG
+            END-IF.
+            PERFORM ESCRIBE-TOTALES-LOG.
+            PERFORM REGISTRA-AUDIT-FIN.
             STOP RUN.
+
+       PROCESA-OPERACION.
+            EVALUATE TRUE
+                WHEN OP-SUMA
+                    ADD NUM1 TO NUM2 GIVING RES
+                    DISPLAY "EL RESULTADO DE LA SUMA ES: " RES
+                WHEN OP-RESTA
+                    SUBTRACT NUM2 FROM NUM1 GIVING RES
+                    DISPLAY "EL RESULTADO DE LA RESTA ES: " RES
+                WHEN OP-MULTIPLICACION
+                    MULTIPLY NUM1 BY NUM2 GIVING RES
+                        ON SIZE ERROR
+                            DISPLAY "ERROR: RESULTADO FUERA DE RANGO"
+                            MOVE 0 TO RES
+                            MOVE "RES" TO WS-ERR-CAMPO-NOMBRE
+                            MOVE "OVERFLOW-MULT" TO WS-ERR-CAMPO-VALOR
+                            PERFORM REGISTRA-RECHAZO
+                        NOT ON SIZE ERROR
+                            DISPLAY
+                             "EL RESULTADO DE LA MULTIPLICACION ES: "
+                                RES
+                    END-MULTIPLY
+                WHEN OP-DIVISION
+                    IF NUM2 = 0
+                        DISPLAY "ERROR: NO SE PUEDE DIVIDIR ENTRE "
+                            "CERO"
+                        MOVE 0 TO RES
+                        MOVE "RES" TO WS-ERR-CAMPO-NOMBRE
+                        MOVE "DIV-BY-ZERO" TO WS-ERR-CAMPO-VALOR
+                        PERFORM REGISTRA-RECHAZO
+                    ELSE
+                        DIVIDE NUM1 BY NUM2 GIVING RES
+                        DISPLAY "EL RESULTADO DE LA DIVISION ES: "
+                            RES
+                    END-IF
+                WHEN OP-PORCENTAJE
+                    COMPUTE RES = NUM1 + (NUM1 * NUM2 / 100)
+                        ON SIZE ERROR
+                            DISPLAY "ERROR: RESULTADO FUERA DE RANGO"
+                            MOVE 0 TO RES
+                            MOVE "RES" TO WS-ERR-CAMPO-NOMBRE
+                            MOVE "OVERFLOW-PCT" TO WS-ERR-CAMPO-VALOR
+                            PERFORM REGISTRA-RECHAZO
+                        NOT ON SIZE ERROR
+                            DISPLAY "NUM1 MAS EL " NUM2
+                                "% DE RECARGO ES: " RES
+                    END-COMPUTE
+                WHEN OTHER
+                    DISPLAY "OPERACION INVALIDA"
+                    MOVE "OPERACION" TO WS-ERR-CAMPO-NOMBRE
+                    MOVE OPERACION TO WS-ERR-CAMPO-VALOR
+                    PERFORM REGISTRA-RECHAZO
+                    MOVE 0 TO RES
+            END-EVALUATE.
+
+       ESCRIBE-LOG.
+            OPEN EXTEND OPERACIONES-LOG
+            IF WS-LOG-STATUS = "05" OR WS-LOG-STATUS = "35"
+                CLOSE OPERACIONES-LOG
+                OPEN OUTPUT OPERACIONES-LOG
+                PERFORM CONSTRUYE-ENCABEZADO-REPORTE
+                MOVE WS-REPORTE-HEADER-LINE TO LOG-LINE
+                WRITE LOG-LINE
+            END-IF
+            MOVE NUM1 TO WS-L-NUM1
+            MOVE NUM2 TO WS-L-NUM2
+            MOVE OPERACION TO WS-L-OP
+            MOVE RES TO WS-L-RES
+            MOVE WS-LOG-DETALLE TO LOG-LINE
+            WRITE LOG-LINE
+            CLOSE OPERACIONES-LOG
+            ADD 1 TO WS-CONT-OPERACIONES
+            ADD RES TO WS-SUMA-RES.
+
+       ESCRIBE-TOTALES-LOG.
+            OPEN EXTEND OPERACIONES-LOG
+            MOVE WS-CONT-OPERACIONES TO WS-TL-CONT
+            MOVE WS-SUMA-RES TO WS-TL-SUMA
+            MOVE WS-TOTALES-LOG-LINE TO LOG-LINE
+            WRITE LOG-LINE
+            CLOSE OPERACIONES-LOG.
+
+       COPY AUDITPROC.
+       COPY ERRPROC.
+       COPY RPTHDRPROC.
        END PROGRAM YOUR-PROGRAM-NAME.
