@@ -0,0 +1,87 @@
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose:   INTERACTIVE FRONT-END LISTING/LAUNCHING ALL PROGRAMS
+      * Note:      Launches each program's compiled executable (built
+      *            with cobc -x from its own .cbl) via CALL "SYSTEM".
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. YOUR-PROGRAM-NAME.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           COPY AUDITSEL.
+       DATA DIVISION.
+       FILE SECTION.
+       COPY AUDITFD.
+
+       WORKING-STORAGE SECTION.
+       COPY AUDITWS.
+
+       01  WS-OPCION                PIC 99 VALUE 99.
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+           MOVE "MENUPRINC" TO WS-PROGRAMA-NOMBRE
+           PERFORM REGISTRA-AUDIT-INICIO
+           PERFORM UNTIL WS-OPCION = 0
+               PERFORM MUESTRA-MENU
+               PERFORM EJECUTA-OPCION
+           END-PERFORM
+           PERFORM REGISTRA-AUDIT-FIN
+           STOP RUN.
+
+       MUESTRA-MENU.
+           DISPLAY " "
+           DISPLAY "===== MENU PRINCIPAL ====="
+           DISPLAY " 1 - CLASIFICACION DE EDADES (NUMNIVEL)"
+           DISPLAY " 2 - LISTADO PAGINADO DE NUMEROS"
+           DISPLAY " 3 - MANTENIMIENTO DE CLIENTES"
+           DISPLAY " 4 - ACUMULADOR DE TRANSACCIONES"
+           DISPLAY " 5 - TABLAS DE MULTIPLICAR"
+           DISPLAY " 6 - VARIABLES COMPUESTAS"
+           DISPLAY " 7 - CALIFICACIONES"
+           DISPLAY " 8 - OPERACIONES ARITMETICAS"
+           DISPLAY " 9 - RESPUESTA S/N"
+           DISPLAY "10 - PIPELINE EXTRACT/TRANSFORM/LOAD"
+           DISPLAY "11 - VARIABLES CONSTANTES"
+           DISPLAY "12 - LOTE DIARIO COMPLETO (MASTER-DRIVER)"
+           DISPLAY " 0 - SALIR"
+           DISPLAY "SELECCIONA UNA OPCION"
+           ACCEPT WS-OPCION.
+
+       EJECUTA-OPCION.
+           EVALUATE WS-OPCION
+               WHEN 1
+                   CALL "SYSTEM" USING "./NumerosNivelVariable"
+               WHEN 2
+                   CALL "SYSTEM" USING "'./PERFOM VARYN'"
+               WHEN 3
+                   CALL "SYSTEM" USING "./PERFOM-THRU"
+               WHEN 4
+                   CALL "SYSTEM" USING "'./PÉRFOM-UNTIL'"
+               WHEN 5
+                   CALL "SYSTEM" USING "./RUTINAS-REPETITIVAS"
+               WHEN 6
+                   CALL "SYSTEM" USING "./VariablesCompuestas"
+               WHEN 7
+                   CALL "SYSTEM" USING "./condicional-IF-ELSE"
+               WHEN 8
+                   CALL "SYSTEM" USING "./opercionesAritmeticas"
+               WHEN 9
+                   CALL "SYSTEM" USING "./rutinas-GOTO"
+               WHEN 10
+                   CALL "SYSTEM" USING "./rutinas-PERFOM"
+               WHEN 11
+                   CALL "SYSTEM" USING "./variablesConstantes"
+               WHEN 12
+                   CALL "SYSTEM" USING "./MASTER-DRIVER"
+               WHEN 0
+                   DISPLAY "SALIENDO"
+               WHEN OTHER
+                   DISPLAY "OPCION INVALIDA"
+           END-EVALUATE.
+
+       COPY AUDITPROC.
+       END PROGRAM YOUR-PROGRAM-NAME.
