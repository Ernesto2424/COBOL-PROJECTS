@@ -6,22 +6,148 @@
       ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. YOUR-PROGRAM-NAME.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT FUENTE-FILE ASSIGN TO "FUENTE.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FS-FUENTE.
+           SELECT EXTRACT-FILE ASSIGN TO "EXTRACT.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FS-EXTRACT.
+           SELECT TRANSFORM-FILE ASSIGN TO "TRANSFOR.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FS-TRANSFORM.
+           SELECT CARGA-FILE ASSIGN TO "CARGA.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FS-CARGA.
+           COPY AUDITSEL.
        DATA DIVISION.
        FILE SECTION.
+       FD  FUENTE-FILE.
+       01  FUENTE-RECORD            PIC X(40).
+
+       FD  EXTRACT-FILE.
+       01  EXTRACT-RECORD           PIC X(40).
+
+       FD  TRANSFORM-FILE.
+       01  TRANSFORM-RECORD         PIC X(40).
+
+       FD  CARGA-FILE.
+       01  CARGA-RECORD             PIC X(40).
+
+       COPY AUDITFD.
+
        WORKING-STORAGE SECTION.
+       COPY AUDITWS.
+
+       01  WS-FS-FUENTE             PIC XX.
+       01  WS-FS-EXTRACT            PIC XX.
+       01  WS-FS-TRANSFORM          PIC XX.
+       01  WS-FS-CARGA              PIC XX.
+
+       01  WS-STATUS-EXTRAE         PIC XX VALUE "00".
+       01  WS-STATUS-TRANSFORMA     PIC XX VALUE "00".
+       01  WS-STATUS-CARGA          PIC XX VALUE "00".
+
+       01  WS-EOF-SWITCH            PIC X VALUE "N".
+           88  WS-EOF               VALUE "Y".
+
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
-       RUTINA1.
-           DISPLAY "ESTA ES LA RUTINA 1"
-           PERFORM RUTINA3.
+           MOVE "ETLPIPE" TO WS-PROGRAMA-NOMBRE
+           PERFORM REGISTRA-AUDIT-INICIO
+           PERFORM EXTRAE
+           IF WS-STATUS-EXTRAE = "00"
+               PERFORM TRANSFORMA
+               IF WS-STATUS-TRANSFORMA = "00"
+                   PERFORM CARGA
+                   IF WS-STATUS-CARGA NOT = "00"
+                       DISPLAY "ERROR EN CARGA, PIPELINE ABORTADO"
+                       MOVE "ERROR" TO WS-AUDIT-ESTATUS-FIN
+                   END-IF
+               ELSE
+                   DISPLAY
+                     "ERROR EN TRANSFORMACION, PIPELINE ABORTADO"
+                   MOVE "ERROR" TO WS-AUDIT-ESTATUS-FIN
+               END-IF
+           ELSE
+               DISPLAY "ERROR EN EXTRACCION, PIPELINE ABORTADO"
+               MOVE "ERROR" TO WS-AUDIT-ESTATUS-FIN
+           END-IF
+           DISPLAY "FIN DEL PROGRAMA"
+           PERFORM REGISTRA-AUDIT-FIN
+           STOP RUN.
+
+       EXTRAE.
+           DISPLAY "EXTRAE: LEYENDO FUENTE.DAT"
+           MOVE "N" TO WS-EOF-SWITCH
+           OPEN INPUT FUENTE-FILE
+           IF WS-FS-FUENTE NOT = "00"
+               DISPLAY "EXTRAE: NO SE PUDO ABRIR FUENTE.DAT"
+               MOVE "10" TO WS-STATUS-EXTRAE
+           ELSE
+               OPEN OUTPUT EXTRACT-FILE
+               PERFORM UNTIL WS-EOF
+                   READ FUENTE-FILE
+                       AT END
+                           SET WS-EOF TO TRUE
+                       NOT AT END
+                           MOVE FUENTE-RECORD TO EXTRACT-RECORD
+                           WRITE EXTRACT-RECORD
+                   END-READ
+               END-PERFORM
+               CLOSE FUENTE-FILE
+               CLOSE EXTRACT-FILE
+               MOVE "00" TO WS-STATUS-EXTRAE
+           END-IF.
 
-       RUTINA2.
-           DISPLAY "ESTA ES LA RUTINA 2"
-           DISPLAY "FIN DEL PROGRAMA".
+       TRANSFORMA.
+           DISPLAY "TRANSFORMA: CONVIRTIENDO EXTRACT.DAT"
+           MOVE "N" TO WS-EOF-SWITCH
+           OPEN INPUT EXTRACT-FILE
+           IF WS-FS-EXTRACT NOT = "00"
+               DISPLAY "TRANSFORMA: NO SE PUDO ABRIR EXTRACT.DAT"
+               MOVE "10" TO WS-STATUS-TRANSFORMA
+           ELSE
+               OPEN OUTPUT TRANSFORM-FILE
+               PERFORM UNTIL WS-EOF
+                   READ EXTRACT-FILE
+                       AT END
+                           SET WS-EOF TO TRUE
+                       NOT AT END
+                           MOVE FUNCTION UPPER-CASE(EXTRACT-RECORD)
+                               TO TRANSFORM-RECORD
+                           WRITE TRANSFORM-RECORD
+                   END-READ
+               END-PERFORM
+               CLOSE EXTRACT-FILE
+               CLOSE TRANSFORM-FILE
+               MOVE "00" TO WS-STATUS-TRANSFORMA
+           END-IF.
 
-       RUTINA3.
-           DISPLAY "ESTA ES LA RUTINA 3"
-           PERFORM RUTINA2.
+       CARGA.
+           DISPLAY "CARGA: ESCRIBIENDO CARGA.DAT"
+           MOVE "N" TO WS-EOF-SWITCH
+           OPEN INPUT TRANSFORM-FILE
+           IF WS-FS-TRANSFORM NOT = "00"
+               DISPLAY "CARGA: NO SE PUDO ABRIR TRANSFOR.DAT"
+               MOVE "10" TO WS-STATUS-CARGA
+           ELSE
+               OPEN OUTPUT CARGA-FILE
+               PERFORM UNTIL WS-EOF
+                   READ TRANSFORM-FILE
+                       AT END
+                           SET WS-EOF TO TRUE
+                       NOT AT END
+                           MOVE TRANSFORM-RECORD TO CARGA-RECORD
+                           WRITE CARGA-RECORD
+                   END-READ
+               END-PERFORM
+               CLOSE TRANSFORM-FILE
+               CLOSE CARGA-FILE
+               MOVE "00" TO WS-STATUS-CARGA
+           END-IF.
 
-            STOP RUN.
+       COPY AUDITPROC.
        END PROGRAM YOUR-PROGRAM-NAME.
