@@ -7,13 +7,76 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. VARIABLES.
        ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT SALUDO-PARM-FILE ASSIGN TO "SALUDO.PRM"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-SALUDO-STATUS.
+           COPY AUDITSEL.
+           COPY ERRSEL.
        DATA DIVISION.
        FILE SECTION.
+       FD  SALUDO-PARM-FILE.
+       01  SALUDO-PARM-RECORD       PIC X(100).
+
+       COPY AUDITFD.
+       COPY ERRFD.
+
        WORKING-STORAGE SECTION.
+       COPY AUDITWS.
+       COPY ERRWS.
+
        01  SALUDO PIC X(26) VALUE "Este es un texto de prueba".
+       01  WS-SALUDO-STATUS         PIC XX.
+       01  WS-SALUDO-LONGITUD       PIC 999.
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
+            MOVE "VARIABLES" TO WS-PROGRAMA-NOMBRE
+            PERFORM REGISTRA-AUDIT-INICIO.
+            PERFORM CARGA-SALUDO.
             DISPLAY "Hello world".
             DISPLAY SALUDO.
+            PERFORM REGISTRA-AUDIT-FIN.
             STOP RUN.
+
+       CARGA-SALUDO.
+            OPEN INPUT SALUDO-PARM-FILE
+            IF WS-SALUDO-STATUS = "00"
+                READ SALUDO-PARM-FILE
+                    NOT AT END
+                        IF WS-SALUDO-STATUS = "04"
+                            DISPLAY "LINEA DE SALUDO.PRM DEMASIADO "
+                                "LARGA, SE USA VALOR POR DEFECTO"
+                            MOVE "SALUDO" TO WS-ERR-CAMPO-NOMBRE
+                            MOVE SALUDO-PARM-RECORD TO
+                                WS-ERR-CAMPO-VALOR
+                            PERFORM REGISTRA-RECHAZO
+                        ELSE
+                            PERFORM VALIDA-SALUDO
+                        END-IF
+                END-READ
+                CLOSE SALUDO-PARM-FILE
+            END-IF.
+
+       VALIDA-SALUDO.
+            COMPUTE WS-SALUDO-LONGITUD =
+                FUNCTION LENGTH(FUNCTION TRIM(SALUDO-PARM-RECORD))
+            IF WS-SALUDO-LONGITUD = 0
+                DISPLAY "SALUDO INVALIDO EN SALUDO.PRM, SE USA VALOR "
+                    "POR DEFECTO"
+                MOVE "SALUDO" TO WS-ERR-CAMPO-NOMBRE
+                MOVE SALUDO-PARM-RECORD TO WS-ERR-CAMPO-VALOR
+                PERFORM REGISTRA-RECHAZO
+            ELSE IF WS-SALUDO-LONGITUD > LENGTH OF SALUDO
+                DISPLAY "SALUDO EXCEDE " LENGTH OF SALUDO
+                    " CARACTERES, SE USA VALOR POR DEFECTO"
+                MOVE "SALUDO" TO WS-ERR-CAMPO-NOMBRE
+                MOVE SALUDO-PARM-RECORD TO WS-ERR-CAMPO-VALOR
+                PERFORM REGISTRA-RECHAZO
+            ELSE
+                MOVE SALUDO-PARM-RECORD TO SALUDO
+            END-IF.
+
+       COPY AUDITPROC.
+       COPY ERRPROC.
        END PROGRAM VARIABLES.
