@@ -6,23 +6,141 @@
       ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. YOUR-PROGRAM-NAME.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT PARAMETROS-FILE ASSIGN TO "VARCOMP.PRM"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-PRM-STATUS.
+           COPY AUDITSEL.
+           COPY ERRSEL.
        DATA DIVISION.
        FILE SECTION.
+       FD  PARAMETROS-FILE.
+       01  PARAMETROS-RECORD.
+           05  PRM-NUM1            PIC 9.
+           05  PRM-NUM2            PIC 9.
+           05  PRM-NUM3            PIC 9.
+           05  PRM-NUM4            PIC 9.
+           05  PRM-TXT1            PIC X(5).
+           05  PRM-TXT2            PIC X.
+           05  PRM-TXT3            PIC X(5).
+           05  PRM-TXT-CHECKSUM    PIC 99.
+
+       COPY AUDITFD.
+       COPY ERRFD.
+
        WORKING-STORAGE SECTION.
+       COPY AUDITWS.
+       COPY ERRWS.
+
+       01  WS-PRM-STATUS           PIC XX.
+       01  WS-SUMA-CHECKSUM        PIC 9(4) VALUE 0.
+       01  WS-CHECKSUM-CALC        PIC 99   VALUE 0.
+       01  WS-INDICE               PIC 99   VALUE 0.
+
        01  VARIABLE-COMPUESTA.
            05  NUM1 PIC 9 VALUE 2.
            05  NUM2 PIC 9 VALUE 4.
            05  NUM3 PIC 9 VALUE 4.
            05  NUM4 PIC 9 VALUE 9.
 
+       01  CODIGO-PRODUCTO REDEFINES VARIABLE-COMPUESTA PIC 9(4).
+
        01  VARIABLE-TEXTO-COM.
            05 TXT1 PIC X(5) VALUE "HOLA".
            05 TXT2 PIC X VALUE SPACES.
            05 TXT3 PIC X(5) VALUE "MUNDO".
+           05 TXT-CHECKSUM PIC 99 VALUE 0.
+
+       01  TXT-MENSAJE REDEFINES VARIABLE-TEXTO-COM.
+           05  TXT-MSG-CHARS PIC X OCCURS 11 TIMES.
+           05  FILLER PIC 99.
+
+       01  WS-SCRATCH-TEXTO-COM.
+           05 WS-SCR-TXT1 PIC X(5).
+           05 WS-SCR-TXT2 PIC X.
+           05 WS-SCR-TXT3 PIC X(5).
+           05 WS-SCR-CHECKSUM PIC 99.
+
+       01  WS-SCRATCH-MENSAJE REDEFINES WS-SCRATCH-TEXTO-COM.
+           05  WS-SCR-MSG-CHARS PIC X OCCURS 11 TIMES.
+           05  FILLER PIC 99.
+
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
+            MOVE "VARCOMP" TO WS-PROGRAMA-NOMBRE
+            PERFORM REGISTRA-AUDIT-INICIO
+            PERFORM CARGA-PARAMETROS
             DISPLAY "Hello world"
             DISPLAY VARIABLE-COMPUESTA.
             DISPLAY VARIABLE-TEXTO-COM.
+            PERFORM VALIDA-CODIGO-PRODUCTO.
+            PERFORM REGISTRA-AUDIT-FIN
             STOP RUN.
+
+       CALCULA-CHECKSUM.
+            MOVE 0 TO WS-SUMA-CHECKSUM
+            PERFORM VARYING WS-INDICE FROM 1 BY 1 UNTIL WS-INDICE > 11
+                ADD FUNCTION ORD(TXT-MSG-CHARS(WS-INDICE))
+                    TO WS-SUMA-CHECKSUM
+            END-PERFORM
+            COMPUTE WS-CHECKSUM-CALC =
+                FUNCTION MOD(WS-SUMA-CHECKSUM, 99).
+
+       CALCULA-CHECKSUM-SCRATCH.
+            MOVE 0 TO WS-SUMA-CHECKSUM
+            PERFORM VARYING WS-INDICE FROM 1 BY 1 UNTIL WS-INDICE > 11
+                ADD FUNCTION ORD(WS-SCR-MSG-CHARS(WS-INDICE))
+                    TO WS-SUMA-CHECKSUM
+            END-PERFORM
+            COMPUTE WS-CHECKSUM-CALC =
+                FUNCTION MOD(WS-SUMA-CHECKSUM, 99).
+
+       VALIDA-CHECKSUM.
+            PERFORM CALCULA-CHECKSUM-SCRATCH
+            IF WS-CHECKSUM-CALC = WS-SCR-CHECKSUM
+                MOVE WS-SCR-TXT1 TO TXT1
+                MOVE WS-SCR-TXT2 TO TXT2
+                MOVE WS-SCR-TXT3 TO TXT3
+                MOVE WS-SCR-CHECKSUM TO TXT-CHECKSUM
+                DISPLAY "MENSAJE OK: CHECKSUM VALIDO"
+            ELSE
+                DISPLAY "MENSAJE CORRUPTO: CHECKSUM NO COINCIDE"
+                MOVE "TXT-CHECKSUM" TO WS-ERR-CAMPO-NOMBRE
+                MOVE WS-SCR-CHECKSUM TO WS-ERR-CAMPO-VALOR
+                PERFORM REGISTRA-RECHAZO
+            END-IF.
+
+       VALIDA-CODIGO-PRODUCTO.
+            DISPLAY "CODIGO DE PRODUCTO: " CODIGO-PRODUCTO
+            IF CODIGO-PRODUCTO = 0
+                DISPLAY "CODIGO DE PRODUCTO INVALIDO"
+            ELSE
+                DISPLAY "CODIGO DE PRODUCTO VALIDO"
+            END-IF.
+
+       CARGA-PARAMETROS.
+            OPEN INPUT PARAMETROS-FILE
+            IF WS-PRM-STATUS = "00"
+                READ PARAMETROS-FILE
+                    NOT AT END
+                        MOVE PRM-NUM1 TO NUM1
+                        MOVE PRM-NUM2 TO NUM2
+                        MOVE PRM-NUM3 TO NUM3
+                        MOVE PRM-NUM4 TO NUM4
+                        MOVE PRM-TXT1 TO WS-SCR-TXT1
+                        MOVE PRM-TXT2 TO WS-SCR-TXT2
+                        MOVE PRM-TXT3 TO WS-SCR-TXT3
+                        MOVE PRM-TXT-CHECKSUM TO WS-SCR-CHECKSUM
+                        PERFORM VALIDA-CHECKSUM
+                END-READ
+                CLOSE PARAMETROS-FILE
+            ELSE
+                PERFORM CALCULA-CHECKSUM
+                MOVE WS-CHECKSUM-CALC TO TXT-CHECKSUM
+            END-IF.
+
+       COPY AUDITPROC.
+       COPY ERRPROC.
        END PROGRAM YOUR-PROGRAM-NAME.
