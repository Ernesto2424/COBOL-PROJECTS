@@ -1,28 +1,282 @@
       ******************************************************************
       * Author:
       * Date:
-      * Purpose:
+      * Purpose:   BATCH AGE-BRACKET CLASSIFICATION
       * Tectonics: cobc
       ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. YOUR-PROGRAM-NAME.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT EMPLOYEE-FILE ASSIGN TO "EMPLOYEE.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-EMPLOYEE-STATUS.
+           SELECT AGE-BRACKET-SUMMARY ASSIGN TO DYNAMIC
+                   WS-AGEBRKT-FILENAME
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT AGE-ERROR-LOG ASSIGN TO DYNAMIC WS-AGEERR-FILENAME
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT AGE-HISTORY-FILE ASSIGN TO "AGEHIST.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-HIST-STATUS.
+           SELECT EDAD-FILTRO-FILE ASSIGN TO "EDADFILT.CTL"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FILTRO-STATUS.
+           COPY AUDITSEL.
        DATA DIVISION.
        FILE SECTION.
+       FD  EMPLOYEE-FILE.
+       01  EMPLOYEE-RECORD.
+           05  EMP-ID              PIC X(6).
+           05  EMP-NOMBRE          PIC X(20).
+           05  EMP-EDAD            PIC 999.
+
+       FD  AGE-BRACKET-SUMMARY.
+       01  SUMMARY-LINE            PIC X(60).
+
+       FD  AGE-ERROR-LOG.
+       01  ERROR-LINE              PIC X(60).
+
+       FD  EDAD-FILTRO-FILE.
+       01  EDAD-FILTRO-RECORD.
+           05  EF-MIN              PIC 999.
+           05  EF-MAX              PIC 999.
+
+       FD  AGE-HISTORY-FILE.
+       01  HISTORY-RECORD.
+           05  HIST-FECHA          PIC 9(8).
+           05  FILLER              PIC X VALUE SPACE.
+           05  HIST-NINO           PIC ZZ9.
+           05  FILLER              PIC X VALUE "/".
+           05  HIST-JOVEN          PIC ZZ9.
+           05  FILLER              PIC X VALUE "/".
+           05  HIST-ADULTO         PIC ZZ9.
+           05  FILLER              PIC X VALUE "/".
+           05  HIST-VIEJO          PIC ZZ9.
+
+       COPY AUDITFD.
+
        WORKING-STORAGE SECTION.
+       COPY AUDITWS.
+       COPY RPTHDRWS.
+       COPY GENTSWS.
+
+       01  WS-AGEBRKT-FILENAME     PIC X(40).
+       01  WS-AGEERR-FILENAME      PIC X(40).
+
+       01  WS-EOF-SWITCH           PIC X VALUE "N".
+           88  WS-EOF              VALUE "Y".
+
+       01  WS-EMPLOYEE-STATUS      PIC XX.
+
+       01  WS-HIST-STATUS          PIC XX.
+       01  WS-HIST-FECHA           PIC 9(8).
+
+       01  WS-FILTRO-STATUS        PIC XX.
+       01  WS-FILTRO-EDAD-MIN      PIC 999 VALUE 0.
+       01  WS-FILTRO-EDAD-MAX      PIC 999 VALUE 999.
+
+       COPY EDAD.
+
+       01  WS-DETALLE-LINE.
+           05  WS-D-ID             PIC X(6).
+           05  FILLER              PIC X VALUE SPACE.
+           05  WS-D-NOMBRE         PIC X(20).
+           05  FILLER              PIC X VALUE SPACE.
+           05  WS-D-EDAD           PIC ZZ9.
+           05  FILLER              PIC X VALUE SPACE.
+           05  WS-D-BRACKET        PIC X(10).
+
+       01  WS-TOTALS-LINE.
+           05  FILLER              PIC X(22) VALUE
+               "TOTALES NINO/JOVEN/AD".
+           05  FILLER              PIC X(15) VALUE "ULTO/VIEJO: ".
+           05  WS-T-NINO           PIC ZZ9.
+           05  FILLER              PIC X VALUE "/".
+           05  WS-T-JOVEN          PIC ZZ9.
+           05  FILLER              PIC X VALUE "/".
+           05  WS-T-ADULTO         PIC ZZ9.
+           05  FILLER              PIC X VALUE "/".
+           05  WS-T-VIEJO          PIC ZZ9.
+
+       01  WS-CONT-NINO            PIC 999 VALUE 0.
+       01  WS-CONT-JOVEN           PIC 999 VALUE 0.
+       01  WS-CONT-ADULTO          PIC 999 VALUE 0.
+       01  WS-CONT-VIEJO           PIC 999 VALUE 0.
+       01  WS-CONT-ERRORES         PIC 999 VALUE 0.
+
+       01  WS-CONT-DESDE-SUBTOTAL  PIC 999 VALUE 0.
+       01  WS-SUBTOTAL-INTERVALO   PIC 999 VALUE 10.
+
+       01  WS-SUBTOTAL-LINE.
+           05  FILLER              PIC X(22) VALUE
+               "SUBTOTAL NINO/JOVEN/A".
+           05  FILLER              PIC X(15) VALUE "DULTO/VIEJO: ".
+           05  WS-S-NINO           PIC ZZ9.
+           05  FILLER              PIC X VALUE "/".
+           05  WS-S-JOVEN          PIC ZZ9.
+           05  FILLER              PIC X VALUE "/".
+           05  WS-S-ADULTO         PIC ZZ9.
+           05  FILLER              PIC X VALUE "/".
+           05  WS-S-VIEJO          PIC ZZ9.
+
+       01  WS-ERROR-DETALLE.
+           05  WS-E-ID             PIC X(6).
+           05  FILLER              PIC X VALUE SPACE.
+           05  WS-E-NOMBRE         PIC X(20).
+           05  FILLER              PIC X VALUE SPACE.
+           05  WS-E-EDAD           PIC ZZ9.
+           05  FILLER              PIC X VALUE SPACE.
+           05  FILLER              PIC X(25) VALUE
+               "EDAD FUERA DE RANGO".
 
-       01  EDAD PIC 999.
-           88  JOVEN  VALUE 1 THRU 40.
-           88  ADULTO VALUE 41 THRU 64.
-           88  VIEJO  VALUE 65 THRU 100.
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
-            DISPLAY "INTRODUCE TU EDAD"
-            ACCEPT EDAD.
-            IF JOVEN
-                DISPLAY "ERES JOVEN".
-            IF ADULTO
-                DISPLAY "ERES ADULTO".
-            IF VIEJO
-                DISPLAY "ERES VIEJO".
+            MOVE "NUMNIVEL" TO WS-PROGRAMA-NOMBRE
+            PERFORM REGISTRA-AUDIT-INICIO
+            PERFORM CARGA-FILTRO-EDAD
+            PERFORM CAPTURA-GEN-TIMESTAMP
+            STRING "AGEBRKT." WS-GEN-FECHA WS-GEN-HORA ".RPT"
+                DELIMITED BY SIZE INTO WS-AGEBRKT-FILENAME
+            STRING "AGEERR." WS-GEN-FECHA WS-GEN-HORA ".LOG"
+                DELIMITED BY SIZE INTO WS-AGEERR-FILENAME
+            OPEN INPUT EMPLOYEE-FILE
+            OPEN OUTPUT AGE-BRACKET-SUMMARY
+            OPEN OUTPUT AGE-ERROR-LOG
+            PERFORM CONSTRUYE-ENCABEZADO-REPORTE
+            MOVE WS-REPORTE-HEADER-LINE TO SUMMARY-LINE
+            WRITE SUMMARY-LINE
+            MOVE WS-REPORTE-HEADER-LINE TO ERROR-LINE
+            WRITE ERROR-LINE
+            IF WS-EMPLOYEE-STATUS = "35"
+                DISPLAY "EMPLOYEE.DAT NO ENCONTRADO, REPORTE VACIO"
+            ELSE
+                PERFORM UNTIL WS-EOF
+                    READ EMPLOYEE-FILE
+                        AT END
+                            SET WS-EOF TO TRUE
+                        NOT AT END
+                            PERFORM CLASIFICA-EMPLEADO
+                    END-READ
+                END-PERFORM
+                CLOSE EMPLOYEE-FILE
+            END-IF
+            PERFORM ESCRIBE-TOTALES
+            PERFORM ACTUALIZA-HISTORIAL
+            CLOSE AGE-BRACKET-SUMMARY
+            CLOSE AGE-ERROR-LOG
+            IF WS-CONT-ERRORES > 0
+                MOVE "ERROR" TO WS-AUDIT-ESTATUS-FIN
+                MOVE 4 TO RETURN-CODE
+            END-IF
+            PERFORM REGISTRA-AUDIT-FIN
             STOP RUN.
+
+       CARGA-FILTRO-EDAD.
+            OPEN INPUT EDAD-FILTRO-FILE
+            IF WS-FILTRO-STATUS = "00"
+                READ EDAD-FILTRO-FILE
+                    NOT AT END
+                        MOVE EF-MIN TO WS-FILTRO-EDAD-MIN
+                        MOVE EF-MAX TO WS-FILTRO-EDAD-MAX
+                END-READ
+                CLOSE EDAD-FILTRO-FILE
+            END-IF.
+
+       CLASIFICA-EMPLEADO.
+            IF EMP-EDAD < WS-FILTRO-EDAD-MIN
+                    OR EMP-EDAD > WS-FILTRO-EDAD-MAX
+                DISPLAY EMP-ID " " EMP-NOMBRE
+                    " EXCLUIDO POR FILTRO DE EDAD " EMP-EDAD
+            ELSE
+                PERFORM CLASIFICA-EMPLEADO-EN-RANGO
+            END-IF.
+
+       CLASIFICA-EMPLEADO-EN-RANGO.
+            MOVE EMP-EDAD TO EDAD
+            MOVE EMP-ID TO WS-D-ID
+            MOVE EMP-NOMBRE TO WS-D-NOMBRE
+            MOVE EMP-EDAD TO WS-D-EDAD
+            EVALUATE TRUE
+                WHEN NINO
+                    MOVE "NINO" TO WS-D-BRACKET
+                    ADD 1 TO WS-CONT-NINO
+                    MOVE WS-DETALLE-LINE TO SUMMARY-LINE
+                    WRITE SUMMARY-LINE
+                    DISPLAY EMP-ID " " EMP-NOMBRE " ES " WS-D-BRACKET
+                    PERFORM CUENTA-PARA-SUBTOTAL
+                WHEN JOVEN
+                    MOVE "JOVEN" TO WS-D-BRACKET
+                    ADD 1 TO WS-CONT-JOVEN
+                    MOVE WS-DETALLE-LINE TO SUMMARY-LINE
+                    WRITE SUMMARY-LINE
+                    DISPLAY EMP-ID " " EMP-NOMBRE " ES " WS-D-BRACKET
+                    PERFORM CUENTA-PARA-SUBTOTAL
+                WHEN ADULTO
+                    MOVE "ADULTO" TO WS-D-BRACKET
+                    ADD 1 TO WS-CONT-ADULTO
+                    MOVE WS-DETALLE-LINE TO SUMMARY-LINE
+                    WRITE SUMMARY-LINE
+                    DISPLAY EMP-ID " " EMP-NOMBRE " ES " WS-D-BRACKET
+                    PERFORM CUENTA-PARA-SUBTOTAL
+                WHEN VIEJO
+                    MOVE "VIEJO" TO WS-D-BRACKET
+                    ADD 1 TO WS-CONT-VIEJO
+                    MOVE WS-DETALLE-LINE TO SUMMARY-LINE
+                    WRITE SUMMARY-LINE
+                    DISPLAY EMP-ID " " EMP-NOMBRE " ES " WS-D-BRACKET
+                    PERFORM CUENTA-PARA-SUBTOTAL
+                WHEN OTHER
+                    ADD 1 TO WS-CONT-ERRORES
+                    MOVE EMP-ID TO WS-E-ID
+                    MOVE EMP-NOMBRE TO WS-E-NOMBRE
+                    MOVE EMP-EDAD TO WS-E-EDAD
+                    MOVE WS-ERROR-DETALLE TO ERROR-LINE
+                    WRITE ERROR-LINE
+                    DISPLAY EMP-ID " " EMP-NOMBRE
+                        " RECHAZADO: EDAD FUERA DE RANGO " EMP-EDAD
+            END-EVALUATE.
+
+       CUENTA-PARA-SUBTOTAL.
+            ADD 1 TO WS-CONT-DESDE-SUBTOTAL
+            IF WS-CONT-DESDE-SUBTOTAL >= WS-SUBTOTAL-INTERVALO
+                PERFORM ESCRIBE-SUBTOTAL
+                MOVE 0 TO WS-CONT-DESDE-SUBTOTAL
+            END-IF.
+
+       ESCRIBE-SUBTOTAL.
+            MOVE WS-CONT-NINO TO WS-S-NINO
+            MOVE WS-CONT-JOVEN TO WS-S-JOVEN
+            MOVE WS-CONT-ADULTO TO WS-S-ADULTO
+            MOVE WS-CONT-VIEJO TO WS-S-VIEJO
+            MOVE WS-SUBTOTAL-LINE TO SUMMARY-LINE
+            WRITE SUMMARY-LINE.
+
+       ESCRIBE-TOTALES.
+            MOVE WS-CONT-NINO TO WS-T-NINO
+            MOVE WS-CONT-JOVEN TO WS-T-JOVEN
+            MOVE WS-CONT-ADULTO TO WS-T-ADULTO
+            MOVE WS-CONT-VIEJO TO WS-T-VIEJO
+            MOVE WS-TOTALS-LINE TO SUMMARY-LINE
+            WRITE SUMMARY-LINE.
+
+       ACTUALIZA-HISTORIAL.
+            OPEN EXTEND AGE-HISTORY-FILE
+            IF WS-HIST-STATUS = "05" OR WS-HIST-STATUS = "35"
+                CLOSE AGE-HISTORY-FILE
+                OPEN OUTPUT AGE-HISTORY-FILE
+            END-IF
+            ACCEPT WS-HIST-FECHA FROM DATE YYYYMMDD
+            MOVE WS-HIST-FECHA TO HIST-FECHA
+            MOVE WS-CONT-NINO TO HIST-NINO
+            MOVE WS-CONT-JOVEN TO HIST-JOVEN
+            MOVE WS-CONT-ADULTO TO HIST-ADULTO
+            MOVE WS-CONT-VIEJO TO HIST-VIEJO
+            WRITE HISTORY-RECORD
+            CLOSE AGE-HISTORY-FILE.
+
+       COPY AUDITPROC.
+       COPY RPTHDRPROC.
+       COPY GENTSPROC.
        END PROGRAM YOUR-PROGRAM-NAME.
