@@ -0,0 +1,171 @@
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose:   MASTER BATCH DRIVER - CHAINS THE DAILY BATCH SUITE
+      * Note:      Each stage is a separate compiled executable (built
+      *            with cobc -x from its own .cbl). This driver shells
+      *            out to them in sequence via CALL "SYSTEM" and logs
+      *            a start/end record for every stage, plus its own,
+      *            to the shared SISTEMA-AUDIT-LOG so the whole day's
+      *            run shows up as one consolidated trail.
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. YOUR-PROGRAM-NAME.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT DAILY-CONTROL-FILE ASSIGN TO "DAILY.CTL"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CTL-STATUS.
+           SELECT PERFTHRU-CTL-FILE ASSIGN TO "PERFTHRU.CTL"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-PERFTHRU-CTL-STATUS.
+           SELECT RUTINAS-CTL-FILE ASSIGN TO "RUTINAS.CTL"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-RUTINAS-CTL-STATUS.
+           COPY AUDITSEL.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  DAILY-CONTROL-FILE.
+       01  CTL-RECORD.
+           05  CTL-FECHA            PIC 9(8).
+
+       FD  PERFTHRU-CTL-FILE.
+       01  PERFTHRU-CTL-RECORD      PIC X(75).
+
+       FD  RUTINAS-CTL-FILE.
+       01  RUTINAS-CTL-RECORD       PIC X(8).
+
+       COPY AUDITFD.
+
+       WORKING-STORAGE SECTION.
+       COPY AUDITWS.
+
+       01  WS-CTL-STATUS            PIC XX.
+       01  WS-PERFTHRU-CTL-STATUS   PIC XX.
+       01  WS-RUTINAS-CTL-STATUS    PIC XX.
+       01  WS-FECHA-HOY             PIC 9(8).
+       01  WS-YA-CORRIO-SWITCH      PIC X VALUE "N".
+           88  WS-YA-CORRIO         VALUE "Y".
+
+       01  WS-STAGE-RC              PIC S9(9) COMP-5 VALUE 0.
+       01  WS-RUN-TUVO-ERROR-SWITCH PIC X VALUE "N".
+           88  WS-RUN-TUVO-ERROR    VALUE "Y".
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+           MOVE "MASTERDRV" TO WS-PROGRAMA-NOMBRE
+           PERFORM REGISTRA-AUDIT-INICIO
+           ACCEPT WS-FECHA-HOY FROM DATE YYYYMMDD
+           PERFORM VERIFICA-CORRIDA-DIARIA
+           IF WS-YA-CORRIO
+               DISPLAY "EL LOTE DIARIO YA SE EJECUTO HOY: " WS-FECHA-HOY
+           ELSE
+               PERFORM EJECUTA-ETAPA-NUMNIVEL
+               IF WS-STAGE-RC = 0
+                   PERFORM EJECUTA-ETAPA-CLIENTEMASTER
+                   IF WS-STAGE-RC = 0
+                       PERFORM EJECUTA-ETAPA-TABLAMULT
+                   END-IF
+               END-IF
+               IF WS-RUN-TUVO-ERROR
+                   DISPLAY "LOTE DIARIO NO COMPLETADO, "
+                       "DAILY.CTL NO ACTUALIZADO"
+               ELSE
+                   PERFORM ACTUALIZA-CONTROL-DIARIO
+               END-IF
+           END-IF
+           MOVE "MASTERDRV" TO WS-PROGRAMA-NOMBRE
+           IF WS-RUN-TUVO-ERROR
+               MOVE "ERROR" TO WS-AUDIT-ESTATUS-FIN
+           ELSE
+               MOVE "EXITOSO" TO WS-AUDIT-ESTATUS-FIN
+           END-IF
+           PERFORM REGISTRA-AUDIT-FIN
+           STOP RUN.
+
+       VERIFICA-CORRIDA-DIARIA.
+           OPEN INPUT DAILY-CONTROL-FILE
+           IF WS-CTL-STATUS = "00"
+               READ DAILY-CONTROL-FILE
+                   NOT AT END
+                       IF CTL-FECHA = WS-FECHA-HOY
+                           SET WS-YA-CORRIO TO TRUE
+                       END-IF
+               END-READ
+               CLOSE DAILY-CONTROL-FILE
+           END-IF.
+
+       ACTUALIZA-CONTROL-DIARIO.
+           OPEN OUTPUT DAILY-CONTROL-FILE
+           MOVE WS-FECHA-HOY TO CTL-FECHA
+           WRITE CTL-RECORD
+           CLOSE DAILY-CONTROL-FILE.
+
+       EJECUTA-ETAPA-NUMNIVEL.
+           MOVE "NUMNIVEL" TO WS-PROGRAMA-NOMBRE
+           PERFORM REGISTRA-AUDIT-INICIO
+           MOVE "EXITOSO" TO WS-AUDIT-ESTATUS-FIN
+           CALL "SYSTEM" USING "./NumerosNivelVariable"
+           MOVE RETURN-CODE TO WS-STAGE-RC
+           IF WS-STAGE-RC NOT = 0
+               DISPLAY "ETAPA NUMNIVEL TERMINO CON ERROR: " WS-STAGE-RC
+               MOVE "ERROR" TO WS-AUDIT-ESTATUS-FIN
+               SET WS-RUN-TUVO-ERROR TO TRUE
+           END-IF
+           PERFORM REGISTRA-AUDIT-FIN.
+
+       ASEGURA-PERFTHRU-CTL.
+           OPEN INPUT PERFTHRU-CTL-FILE
+           IF WS-PERFTHRU-CTL-STATUS = "35"
+               CLOSE PERFTHRU-CTL-FILE
+               OPEN OUTPUT PERFTHRU-CTL-FILE
+               CLOSE PERFTHRU-CTL-FILE
+           ELSE
+               CLOSE PERFTHRU-CTL-FILE
+           END-IF.
+
+       ASEGURA-RUTINAS-CTL.
+           OPEN INPUT RUTINAS-CTL-FILE
+           IF WS-RUTINAS-CTL-STATUS = "35"
+               CLOSE RUTINAS-CTL-FILE
+               OPEN OUTPUT RUTINAS-CTL-FILE
+               MOVE "LOTE" TO RUTINAS-CTL-RECORD
+               WRITE RUTINAS-CTL-RECORD
+               CLOSE RUTINAS-CTL-FILE
+           ELSE
+               CLOSE RUTINAS-CTL-FILE
+           END-IF.
+
+       EJECUTA-ETAPA-CLIENTEMASTER.
+           MOVE "CLIENTEMASTER" TO WS-PROGRAMA-NOMBRE
+           PERFORM REGISTRA-AUDIT-INICIO
+           MOVE "EXITOSO" TO WS-AUDIT-ESTATUS-FIN
+           PERFORM ASEGURA-PERFTHRU-CTL
+           CALL "SYSTEM" USING "./PERFOM-THRU"
+           MOVE RETURN-CODE TO WS-STAGE-RC
+           IF WS-STAGE-RC NOT = 0
+               DISPLAY
+                 "ETAPA CLIENTEMASTER TERMINO CON ERROR: " WS-STAGE-RC
+               MOVE "ERROR" TO WS-AUDIT-ESTATUS-FIN
+               SET WS-RUN-TUVO-ERROR TO TRUE
+           END-IF
+           PERFORM REGISTRA-AUDIT-FIN.
+
+       EJECUTA-ETAPA-TABLAMULT.
+           MOVE "TABLAMULT" TO WS-PROGRAMA-NOMBRE
+           PERFORM REGISTRA-AUDIT-INICIO
+           MOVE "EXITOSO" TO WS-AUDIT-ESTATUS-FIN
+           PERFORM ASEGURA-RUTINAS-CTL
+           CALL "SYSTEM" USING "./RUTINAS-REPETITIVAS"
+           MOVE RETURN-CODE TO WS-STAGE-RC
+           IF WS-STAGE-RC NOT = 0
+               DISPLAY "ETAPA TABLAMULT TERMINO CON ERROR: " WS-STAGE-RC
+               MOVE "ERROR" TO WS-AUDIT-ESTATUS-FIN
+               SET WS-RUN-TUVO-ERROR TO TRUE
+           END-IF
+           PERFORM REGISTRA-AUDIT-FIN.
+
+       COPY AUDITPROC.
+       END PROGRAM YOUR-PROGRAM-NAME.
