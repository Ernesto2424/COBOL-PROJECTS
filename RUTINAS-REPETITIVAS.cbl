@@ -6,47 +6,320 @@
       ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. YOUR-PROGRAM-NAME.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT TABLA-REPORT ASSIGN TO DYNAMIC WS-TABLAS-FILENAME
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT NUMEROS-FILE ASSIGN TO "NUMEROS.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-NUMEROS-STATUS.
+           SELECT CHECKPOINT-FILE ASSIGN TO "TABCKPT.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CKPT-STATUS.
+           SELECT MULT-HISTORY-FILE ASSIGN TO "MULTHIST.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-MHIST-STATUS.
+           SELECT LOTE-CTL-FILE ASSIGN TO "RUTINAS.CTL"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-LOTE-CTL-STATUS.
+           COPY AUDITSEL.
+           COPY ERRSEL.
        DATA DIVISION.
        FILE SECTION.
+       FD  TABLA-REPORT.
+       01  REPORT-LINE PIC X(60).
+
+       FD  NUMEROS-FILE.
+       01  NUM-RECORD PIC 99.
+
+       FD  CHECKPOINT-FILE.
+       01  CKPT-RECORD.
+           05  CKPT-NUM-PROCESADOS  PIC 9(6).
+           05  CKPT-CONTADOR        PIC 99.
+
+       FD  MULT-HISTORY-FILE.
+       01  HIST-RECORD.
+           05  HIST-FECHA           PIC 9(8).
+           05  FILLER               PIC X VALUE SPACE.
+           05  HIST-MULTIPLICADOR   PIC 99.
+
+       FD  LOTE-CTL-FILE.
+       01  LOTE-CTL-RECORD          PIC X(8).
+
+       COPY AUDITFD.
+       COPY ERRFD.
+
        WORKING-STORAGE SECTION.
-       01  SALIR-ENTER PIC X(5).
+       COPY AUDITWS.
+       COPY ERRWS.
+       COPY RPTHDRWS.
+       COPY GENTSWS.
+
+       01  WS-TABLAS-FILENAME   PIC X(40).
+
+       01  WS-CKPT-STATUS       PIC XX.
+       01  WS-NUMEROS-STATUS    PIC XX.
+       01  WS-NUM-PROCESADOS    PIC 9(6) VALUE 0.
+       01  WS-SKIP-REMAINING    PIC 9(6) VALUE 0.
+
+       01  WS-MHIST-STATUS      PIC XX.
+       01  WS-CONSULTA-MULT     PIC 99.
+       01  WS-EOF-HIST-SWITCH   PIC X VALUE "N".
+           88  WS-EOF-HIST      VALUE "Y".
+       01  WS-HIST-ENCONTRADO-SWITCH PIC X VALUE "N".
+           88  WS-HIST-ENCONTRADO VALUE "Y".
+
+       01  WS-LOTE-CTL-STATUS   PIC XX.
+
+       01  SALIR-ENTER PIC X(8).
        01  A-MULTIPLICAR PIC 99.
        01  RES-MULT PIC 9(5).
-       01  CONTADOR PIC 99.
+       01  CONTADOR PIC 99 COMP.
+
+       01  WS-HEADER-LINE.
+           05  FILLER        PIC X(16) VALUE "TABLA DEL ".
+           05  WS-H-NUM      PIC Z9.
+
+       01  WS-DETAIL-LINE.
+           05  WS-D-NUM      PIC Z9.
+           05  FILLER        PIC X(3) VALUE " * ".
+           05  WS-D-CONT     PIC Z9.
+           05  FILLER        PIC X(3) VALUE " = ".
+           05  WS-D-RES      PIC Z(4)9.
+
+       01  WS-TABLA-SUMA     PIC 9(6) VALUE 0.
+       01  WS-CONT-TABLAS    PIC 9(4) VALUE 0.
+
+       01  WS-TRAILER-LINE.
+           05  FILLER        PIC X(13) VALUE "SUMA TABLA: ".
+           05  WS-TR-SUMA    PIC Z(5)9.
+           05  FILLER        PIC X(19) VALUE
+               " TABLAS GENERADAS: ".
+           05  WS-TR-CONT    PIC Z(3)9.
+
+       01  WS-EOF-NUM-SWITCH PIC X VALUE "N".
+           88  WS-EOF-NUM    VALUE "Y".
+
+       01  WS-MODO-LOTE-SWITCH PIC X VALUE "N".
+           88  WS-MODO-LOTE  VALUE "Y".
+
+       01  WS-CONT-ERRORES     PIC 9(4) VALUE 0.
+
        PROCEDURE DIVISION.
 
+           INICIO.
+               MOVE "TABLAMULT" TO WS-PROGRAMA-NOMBRE
+               PERFORM REGISTRA-AUDIT-INICIO
+               PERFORM CAPTURA-GEN-TIMESTAMP
+               STRING "TABLAS." WS-GEN-FECHA WS-GEN-HORA ".RPT"
+                   DELIMITED BY SIZE INTO WS-TABLAS-FILENAME
+               OPEN OUTPUT TABLA-REPORT
+               PERFORM CONSTRUYE-ENCABEZADO-REPORTE
+               MOVE WS-REPORTE-HEADER-LINE TO REPORT-LINE
+               WRITE REPORT-LINE
+               OPEN INPUT LOTE-CTL-FILE
+               IF WS-LOTE-CTL-STATUS = "00"
+                   READ LOTE-CTL-FILE
+                       NOT AT END
+                           IF LOTE-CTL-RECORD = "LOTE" OR
+                                   LOTE-CTL-RECORD = "lote"
+                               CLOSE LOTE-CTL-FILE
+                               GO TO PROCESA-LOTE
+                           END-IF
+                   END-READ
+                   CLOSE LOTE-CTL-FILE
+               END-IF.
+
            MAIN.
-               DISPLAY "'SALIR' PARA TERMINAR <ENTER> PARA MULTIPLICAR".
+               DISPLAY "'SALIR' TERMINA, 'LOTE' PROCESA NUMEROS.DAT,".
+               DISPLAY "'CONSULTA' BUSCA TABLA GENERADA ANTES,".
+               DISPLAY "<ENTER> MULTIPLICA UN NUMERO".
                ACCEPT SALIR-ENTER.
                IF SALIR-ENTER = "SALIR" OR SALIR-ENTER = "salir"
                    GO TO END-PROGRAM
+               ELSE IF SALIR-ENTER = "LOTE" OR SALIR-ENTER = "lote"
+                   GO TO PROCESA-LOTE
+               ELSE IF SALIR-ENTER = "CONSULTA" OR
+                       SALIR-ENTER = "consulta"
+                   PERFORM CONSULTA-HISTORIAL
+                   PERFORM MAIN
                ELSE
                    PERFORM INGRESA-NUMERO.
 
+           CONSULTA-HISTORIAL.
+               DISPLAY "INGRESA MULTIPLICADOR A CONSULTAR"
+               ACCEPT WS-CONSULTA-MULT
+               MOVE "N" TO WS-EOF-HIST-SWITCH
+               MOVE "N" TO WS-HIST-ENCONTRADO-SWITCH
+               OPEN INPUT MULT-HISTORY-FILE
+               IF WS-MHIST-STATUS = "35"
+                   DISPLAY "NO HAY HISTORIAL DE TABLAS GENERADAS"
+               ELSE
+                   PERFORM UNTIL WS-EOF-HIST
+                       READ MULT-HISTORY-FILE
+                           AT END
+                               SET WS-EOF-HIST TO TRUE
+                           NOT AT END
+                               IF HIST-MULTIPLICADOR = WS-CONSULTA-MULT
+                                   SET WS-HIST-ENCONTRADO TO TRUE
+                                   DISPLAY "TABLA DEL "
+                                       HIST-MULTIPLICADOR
+                                       " GENERADA EL " HIST-FECHA
+                               END-IF
+                       END-READ
+                   END-PERFORM
+                   CLOSE MULT-HISTORY-FILE
+                   IF NOT WS-HIST-ENCONTRADO
+                       DISPLAY
+                         "NO SE ENCONTRO TABLA PARA ESE MULTIPLICADOR"
+                   END-IF
+               END-IF.
+
+           PROCESA-LOTE.
+               SET WS-MODO-LOTE TO TRUE
+               PERFORM CARGA-CHECKPOINT-LOTE
+               OPEN INPUT NUMEROS-FILE
+               IF WS-NUMEROS-STATUS = "35"
+                   DISPLAY "NUMEROS.DAT NO ENCONTRADO, NADA QUE "
+                       "PROCESAR"
+               ELSE
+                   PERFORM UNTIL WS-EOF-NUM
+                       READ NUMEROS-FILE
+                           AT END
+                               SET WS-EOF-NUM TO TRUE
+                           NOT AT END
+                               IF WS-SKIP-REMAINING > 0
+                                   SUBTRACT 1 FROM WS-SKIP-REMAINING
+                               ELSE
+                                   MOVE NUM-RECORD TO A-MULTIPLICAR
+                                   IF A-MULTIPLICAR = 0
+                                       DISPLAY
+                                     "NUMERO INVALIDO EN NUMEROS.DAT: 0"
+                                       MOVE "A-MULTIPLICAR" TO
+                                           WS-ERR-CAMPO-NOMBRE
+                                       MOVE A-MULTIPLICAR TO
+                                           WS-ERR-CAMPO-VALOR
+                                       PERFORM REGISTRA-RECHAZO
+                                       ADD 1 TO WS-CONT-ERRORES
+                                   ELSE
+                                       PERFORM PROCESO
+                                   END-IF
+                                   ADD 1 TO WS-NUM-PROCESADOS
+                                   PERFORM ESCRIBE-CHECKPOINT-LOTE
+                               END-IF
+                       END-READ
+                   END-PERFORM
+                   CLOSE NUMEROS-FILE
+               END-IF
+               PERFORM LIMPIA-CHECKPOINT-LOTE
+               GO TO END-PROGRAM.
+
+           CARGA-CHECKPOINT-LOTE.
+               OPEN INPUT CHECKPOINT-FILE
+               IF WS-CKPT-STATUS = "00"
+                   READ CHECKPOINT-FILE
+                       NOT AT END
+                           MOVE CKPT-NUM-PROCESADOS TO
+                               WS-NUM-PROCESADOS
+                   END-READ
+               END-IF
+               CLOSE CHECKPOINT-FILE
+               MOVE WS-NUM-PROCESADOS TO WS-SKIP-REMAINING.
+
+           ESCRIBE-CHECKPOINT-LOTE.
+               OPEN OUTPUT CHECKPOINT-FILE
+               MOVE WS-NUM-PROCESADOS TO CKPT-NUM-PROCESADOS
+               MOVE CONTADOR TO CKPT-CONTADOR
+               WRITE CKPT-RECORD
+               CLOSE CHECKPOINT-FILE.
+
+           LIMPIA-CHECKPOINT-LOTE.
+               OPEN OUTPUT CHECKPOINT-FILE
+               MOVE 0 TO CKPT-NUM-PROCESADOS
+               MOVE 0 TO CKPT-CONTADOR
+               WRITE CKPT-RECORD
+               CLOSE CHECKPOINT-FILE
+               MOVE 0 TO WS-NUM-PROCESADOS.
+
            INGRESA-NUMERO.
-               DISPLAY "INGRESA NUMERO DE TABLA QUE QUIERES VER".
-               ACCEPT A-MULTIPLICAR.
+               PERFORM WITH TEST AFTER UNTIL A-MULTIPLICAR > 0
+                   DISPLAY "INGRESA NUMERO DE TABLA QUE QUIERES VER"
+                   ACCEPT A-MULTIPLICAR
+                   IF A-MULTIPLICAR = 0
+                       DISPLAY "EL NUMERO DEBE SER MAYOR A CERO"
+                       MOVE "A-MULTIPLICAR" TO WS-ERR-CAMPO-NOMBRE
+                       MOVE A-MULTIPLICAR TO WS-ERR-CAMPO-VALOR
+                       PERFORM REGISTRA-RECHAZO
+                       ADD 1 TO WS-CONT-ERRORES
+                   END-IF
+               END-PERFORM
                PERFORM PROCESO.
 
            PROCESO.
                PERFORM LIMPIAR-CONTADOR.
+               PERFORM ESCRIBE-HEADER.
                PERFORM MUESTRA-TABLA.
+               PERFORM ACTUALIZA-HISTORIAL-MULT.
+
+           ACTUALIZA-HISTORIAL-MULT.
+               OPEN EXTEND MULT-HISTORY-FILE
+               IF WS-MHIST-STATUS = "05" OR WS-MHIST-STATUS = "35"
+                   CLOSE MULT-HISTORY-FILE
+                   OPEN OUTPUT MULT-HISTORY-FILE
+               END-IF
+               ACCEPT HIST-FECHA FROM DATE YYYYMMDD
+               MOVE A-MULTIPLICAR TO HIST-MULTIPLICADOR
+               WRITE HIST-RECORD
+               CLOSE MULT-HISTORY-FILE.
 
            LIMPIAR-CONTADOR.
-               MOVE 0 TO CONTADOR.
+               MOVE 0 TO CONTADOR
+               MOVE 0 TO WS-TABLA-SUMA
+               ADD 1 TO WS-CONT-TABLAS.
+
+           ESCRIBE-HEADER.
+               MOVE A-MULTIPLICAR TO WS-H-NUM
+               MOVE WS-HEADER-LINE TO REPORT-LINE
+               WRITE REPORT-LINE.
 
            MUESTRA-TABLA.
                ADD 1 TO CONTADOR.
 
                IF CONTADOR <= 10
                    COMPUTE RES-MULT = (CONTADOR * A-MULTIPLICAR)
+                   ADD RES-MULT TO WS-TABLA-SUMA
+                   MOVE A-MULTIPLICAR TO WS-D-NUM
+                   MOVE CONTADOR TO WS-D-CONT
+                   MOVE RES-MULT TO WS-D-RES
+                   MOVE WS-DETAIL-LINE TO REPORT-LINE
+                   WRITE REPORT-LINE
                    DISPLAY A-MULTIPLICAR "* " CONTADOR " = " RES-MULT
                    GO TO MUESTRA-TABLA
+               ELSE IF WS-MODO-LOTE
+                   PERFORM ESCRIBE-TRAILER
                ELSE
+                   PERFORM ESCRIBE-TRAILER
                    PERFORM MAIN.
 
+           ESCRIBE-TRAILER.
+               MOVE WS-TABLA-SUMA TO WS-TR-SUMA
+               MOVE WS-CONT-TABLAS TO WS-TR-CONT
+               MOVE WS-TRAILER-LINE TO REPORT-LINE
+               WRITE REPORT-LINE.
+
            END-PROGRAM.
+               CLOSE TABLA-REPORT
+               IF WS-CONT-ERRORES > 0
+                   MOVE "ERROR" TO WS-AUDIT-ESTATUS-FIN
+                   MOVE 4 TO RETURN-CODE
+               END-IF
+               PERFORM REGISTRA-AUDIT-FIN
                DISPLAY "BYE :)".
                STOP RUN.
 
+       COPY AUDITPROC.
+       COPY ERRPROC.
+       COPY RPTHDRPROC.
+       COPY GENTSPROC.
        END PROGRAM YOUR-PROGRAM-NAME.
