@@ -6,17 +6,106 @@
       ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. YOUR-PROGRAM-NAME.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT RESULTADOS-FILE ASSIGN TO "RESULTAD.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-RESULTADOS-STATUS.
+           SELECT RESULTADOS-ERROR-LOG ASSIGN TO DYNAMIC
+                   WS-RESULTERR-FILENAME
+               ORGANIZATION IS LINE SEQUENTIAL.
+           COPY AUDITSEL.
        DATA DIVISION.
        FILE SECTION.
+       FD  RESULTADOS-FILE.
+       01  RESULTADO-RECORD        PIC X(3).
+
+       FD  RESULTADOS-ERROR-LOG.
+       01  ERROR-LINE              PIC X(60).
+
+       COPY AUDITFD.
+
        WORKING-STORAGE SECTION.
-       01  RESULTADO PIC 9(2) VALUE 50.
+       COPY AUDITWS.
+       COPY RPTHDRWS.
+       COPY GENTSWS.
+
+       01  WS-RESULTERR-FILENAME     PIC X(40).
+
+       01  RESULTADO PIC 9(3) VALUE 50.
+       01  CALIFICACION PIC X.
+
+       01  WS-EOF-SWITCH            PIC X VALUE "N".
+           88  WS-EOF               VALUE "Y".
+
+       01  WS-RESULTADOS-STATUS     PIC XX.
+
+       01  WS-ERROR-DETALLE.
+           05  WS-E-VALOR           PIC X(3).
+           05  FILLER               PIC X(30) VALUE
+               " RESULTADO NO VALIDO".
+
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
+            MOVE "CALIFICA" TO WS-PROGRAMA-NOMBRE
+            PERFORM REGISTRA-AUDIT-INICIO
             DISPLAY "Hello world"
-            IF RESULTADO  > 49
-                DISPLAY "EL VALOR ES MAYOR A " RESULTADO
+            PERFORM CAPTURA-GEN-TIMESTAMP
+            STRING "RESULTAD." WS-GEN-FECHA WS-GEN-HORA ".ERR"
+                DELIMITED BY SIZE INTO WS-RESULTERR-FILENAME
+            OPEN INPUT RESULTADOS-FILE
+            OPEN OUTPUT RESULTADOS-ERROR-LOG
+            PERFORM CONSTRUYE-ENCABEZADO-REPORTE
+            MOVE WS-REPORTE-HEADER-LINE TO ERROR-LINE
+            WRITE ERROR-LINE
+            IF WS-RESULTADOS-STATUS = "35"
+                DISPLAY "RESULTAD.DAT NO ENCONTRADO, REPORTE VACIO"
             ELSE
-                DISPLAY "EL VALOR INGRESADO ES MENOR"
-            END-IF.
+                PERFORM UNTIL WS-EOF
+                    READ RESULTADOS-FILE
+                        AT END
+                            SET WS-EOF TO TRUE
+                        NOT AT END
+                            PERFORM PROCESA-RESULTADO
+                    END-READ
+                END-PERFORM
+                CLOSE RESULTADOS-FILE
+            END-IF
+            CLOSE RESULTADOS-ERROR-LOG
+            PERFORM REGISTRA-AUDIT-FIN
             STOP RUN.
+
+       PROCESA-RESULTADO.
+            IF RESULTADO-RECORD IS NUMERIC
+                    AND RESULTADO-RECORD <= 100
+                MOVE RESULTADO-RECORD TO RESULTADO
+                PERFORM CALIFICA-RESULTADO
+                DISPLAY "RESULTADO " RESULTADO " CALIFICACION "
+                    CALIFICACION
+            ELSE
+                MOVE RESULTADO-RECORD TO WS-E-VALOR
+                MOVE WS-ERROR-DETALLE TO ERROR-LINE
+                WRITE ERROR-LINE
+                DISPLAY "RESULTADO FUERA DE RANGO RECHAZADO: "
+                    RESULTADO-RECORD
+            END-IF.
+
+       CALIFICA-RESULTADO.
+            EVALUATE TRUE
+                WHEN RESULTADO >= 90
+                    MOVE "A" TO CALIFICACION
+                WHEN RESULTADO >= 80
+                    MOVE "B" TO CALIFICACION
+                WHEN RESULTADO >= 70
+                    MOVE "C" TO CALIFICACION
+                WHEN RESULTADO >= 60
+                    MOVE "D" TO CALIFICACION
+                WHEN OTHER
+                    MOVE "F" TO CALIFICACION
+            END-EVALUATE.
+
+       COPY AUDITPROC.
+       COPY RPTHDRPROC.
+       COPY GENTSPROC.
        END PROGRAM YOUR-PROGRAM-NAME.
