@@ -1,39 +1,639 @@
       ******************************************************************
       * Author:
       * Date:
-      * Purpose:
+      * Purpose:   CLIENTE-MASTER MAINTENANCE (ADD/CHANGE/INQUIRY)
       * Tectonics: cobc
+      * Note:      Indexed file handler is disabled in this GnuCOBOL
+      *            build, so the master is kept as a LINE SEQUENTIAL
+      *            file and loaded into a working-storage table for
+      *            keyed lookups during the run, then rewritten on
+      *            exit.
       ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. YOUR-PROGRAM-NAME.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CLIENTE-MASTER ASSIGN TO "CLIENTE.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FILE-STATUS.
+           SELECT DEMOGRAFICO-REPORT ASSIGN TO DYNAMIC
+                   WS-DEMOGRAFICO-FILENAME
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-DEMO-STATUS.
+           SELECT ROSTER-FILE ASSIGN TO DYNAMIC WS-ROSTER-FILENAME
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-ROSTER-STATUS.
+           SELECT TRANS-FILE ASSIGN TO "PERFTHRU.CTL"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-TRANS-STATUS.
+           COPY AUDITSEL.
+           COPY ERRSEL.
        DATA DIVISION.
        FILE SECTION.
+       FD  CLIENTE-MASTER.
+       01  CLIENTE-RECORD.
+           05  FD-CLIENTE-ID       PIC X(6).
+           05  FD-NOMBRE           PIC X(20).
+           05  FD-APELLIDOS        PIC X(40).
+           05  FD-EDAD             PIC 9(3).
+
+       FD  DEMOGRAFICO-REPORT.
+       01  DEMOGRAFICO-LINE        PIC X(80).
+
+       FD  ROSTER-FILE.
+       01  ROSTER-LINE             PIC X(80).
+
+       FD  TRANS-FILE.
+       01  TRANS-RECORD-IN.
+           05  TI-CODE              PIC X.
+           05  TI-ID                PIC X(6).
+           05  TI-NOMBRE            PIC X(20).
+           05  TI-APELLIDOS         PIC X(40).
+           05  TI-FECHA-NAC         PIC 9(8).
+
+       COPY AUDITFD.
+       COPY ERRFD.
+
        WORKING-STORAGE SECTION.
-       01  NOMBRE PIC X(20).
-       01  APELLIDOS PIC X(40).
-       01  EDAD PIC 9(3).
+       COPY AUDITWS.
+       COPY ERRWS.
+       COPY RPTHDRWS.
+       COPY GENTSWS.
+
+       01  WS-DEMOGRAFICO-FILENAME PIC X(40).
+       01  WS-ROSTER-FILENAME      PIC X(40).
+
+       01  WS-FILE-STATUS          PIC XX.
+       01  WS-DEMO-STATUS          PIC XX.
+       01  WS-ROSTER-STATUS        PIC XX.
+       01  WS-TRANS-STATUS         PIC XX.
+       01  WS-EOF-TRANS-SWITCH     PIC X VALUE "N".
+           88  WS-EOF-TRANS        VALUE "Y".
+
+       01  WS-ROSTER-EDAD-MIN      PIC 9(3).
+       01  WS-ROSTER-EDAD-MAX      PIC 9(3).
+       01  WS-ROSTER-CONT          PIC 9(4) VALUE 0.
+
+       01  WS-ROSTER-DETALLE-LINE.
+           05  WS-R-ID             PIC X(6).
+           05  FILLER              PIC X VALUE SPACE.
+           05  WS-R-NOMBRE         PIC X(20).
+           05  FILLER              PIC X VALUE SPACE.
+           05  WS-R-APELLIDOS      PIC X(40).
+           05  FILLER              PIC X VALUE SPACE.
+           05  WS-R-EDAD           PIC ZZ9.
+       01  WS-EOF-SWITCH           PIC X VALUE "N".
+           88  WS-EOF              VALUE "Y".
+
+       01  WS-CONT-NINO            PIC 9(4) VALUE 0.
+       01  WS-CONT-JOVEN           PIC 9(4) VALUE 0.
+       01  WS-CONT-ADULTO          PIC 9(4) VALUE 0.
+       01  WS-CONT-VIEJO           PIC 9(4) VALUE 0.
+       01  WS-CONT-FUERA-RANGO     PIC 9(4) VALUE 0.
+
+       01  WS-BRACKET-SEL          PIC X(10).
+       01  WS-BRACKET-ACTUAL       PIC X(10).
+
+       01  WS-DEMO-DETALLE-LINE.
+           05  WS-DD-BRACKET       PIC X(10).
+           05  FILLER              PIC X VALUE SPACE.
+           05  WS-DD-ID            PIC X(6).
+           05  FILLER              PIC X VALUE SPACE.
+           05  WS-DD-NOMBRE        PIC X(20).
+           05  FILLER              PIC X VALUE SPACE.
+           05  WS-DD-APELLIDOS     PIC X(40).
+
+       01  WS-DEMO-TOTALS-LINE.
+           05  FILLER              PIC X(22) VALUE
+               "TOTALES NINO/JOVEN/AD".
+           05  FILLER              PIC X(15) VALUE "ULTO/VIEJO: ".
+           05  WS-DT-NINO          PIC ZZZ9.
+           05  FILLER              PIC X VALUE "/".
+           05  WS-DT-JOVEN         PIC ZZZ9.
+           05  FILLER              PIC X VALUE "/".
+           05  WS-DT-ADULTO        PIC ZZZ9.
+           05  FILLER              PIC X VALUE "/".
+           05  WS-DT-VIEJO         PIC ZZZ9.
+           05  FILLER              PIC X(8) VALUE "/FUERA: ".
+           05  WS-DT-FUERA         PIC ZZZ9.
+
+       01  WS-TRANS-CODE           PIC X.
+           88  WS-ALTA             VALUE "A" "a".
+           88  WS-CAMBIO           VALUE "C" "c".
+           88  WS-CONSULTA         VALUE "I" "i".
+           88  WS-ROSTER           VALUE "R" "r".
+           88  WS-SALIR            VALUE "S" "s".
+       01  WS-SALIR-SWITCH         PIC X VALUE "N".
+           88  WS-FIN              VALUE "Y".
+
+       01  CLIENTE-ID              PIC X(6).
+       01  NOMBRE                  PIC X(20).
+       01  APELLIDOS               PIC X(40).
+       COPY EDAD.
+       01  FECHA-NACIMIENTO        PIC 9(8).
+       01  FECHA-NACIMIENTO-R REDEFINES FECHA-NACIMIENTO.
+           05  FN-ANIO             PIC 9(4).
+           05  FN-MES              PIC 99.
+           05  FN-DIA              PIC 99.
+
+       01  WS-FECHA-ACTUAL         PIC 9(8).
+       01  WS-FECHA-ACTUAL-R REDEFINES WS-FECHA-ACTUAL.
+           05  FA-ANIO             PIC 9(4).
+           05  FA-MES              PIC 99.
+           05  FA-DIA              PIC 99.
+
+       01  WS-FOUND-SWITCH         PIC X VALUE "N".
+           88  WS-FOUND            VALUE "Y".
+
+       01  WS-FECHA-NAC-SWITCH     PIC X VALUE "N".
+           88  WS-FECHA-NAC-VALIDA VALUE "Y".
+
+       01  WS-NOMBRE-VALIDO-SWITCH PIC X VALUE "N".
+           88  WS-NOMBRE-VALIDO    VALUE "Y".
+
+       01  WS-CONT-ERRORES         PIC 9(4) VALUE 0.
+
+       01  WS-CLIENTE-COUNT        PIC 9(4) VALUE 0.
+       01  WS-CLIENTE-TABLE.
+           05  WS-CLIENTE-ENTRY OCCURS 0 TO 200 TIMES
+                   DEPENDING ON WS-CLIENTE-COUNT
+                   INDEXED BY WS-IDX.
+               10  WS-T-ID         PIC X(6).
+               10  WS-T-NOMBRE     PIC X(20).
+               10  WS-T-APELLIDOS  PIC X(40).
+               10  WS-T-EDAD       PIC 9(3).
+
        PROCEDURE DIVISION.
            MAIN.
-               PERFORM GETNOMBRE THRU GETAPELLIDOS.
-               PERFORM GETEDAD.
-               PERFORM IMPRIME-DATOS.
+               MOVE "CLIENTEMASTER" TO WS-PROGRAMA-NOMBRE
+               PERFORM REGISTRA-AUDIT-INICIO
+               PERFORM CARGA-CLIENTES
+               OPEN INPUT TRANS-FILE
+               IF WS-TRANS-STATUS = "00"
+                   PERFORM PROCESA-LOTE-CLIENTES
+                   CLOSE TRANS-FILE
+               ELSE
+                   PERFORM UNTIL WS-FIN
+                       PERFORM MUESTRA-MENU
+                       EVALUATE TRUE
+                           WHEN WS-ALTA
+                               PERFORM ALTA-CLIENTE
+                           WHEN WS-CAMBIO
+                               PERFORM CAMBIO-CLIENTE
+                           WHEN WS-CONSULTA
+                               PERFORM CONSULTA-CLIENTE
+                           WHEN WS-ROSTER
+                               PERFORM GENERA-ROSTER
+                           WHEN WS-SALIR
+                               SET WS-FIN TO TRUE
+                           WHEN OTHER
+                               DISPLAY "OPCION INVALIDA"
+                       END-EVALUATE
+                   END-PERFORM
+               END-IF
+               PERFORM GRABA-CLIENTES
+               PERFORM GENERA-REPORTE-DEMOGRAFICO
+               IF WS-CONT-ERRORES > 0
+                   MOVE "ERROR" TO WS-AUDIT-ESTATUS-FIN
+                   MOVE 4 TO RETURN-CODE
+               END-IF
+               PERFORM REGISTRA-AUDIT-FIN
+               STOP RUN.
+
+           CARGA-CLIENTES.
+               OPEN INPUT CLIENTE-MASTER
+               IF WS-FILE-STATUS = "35"
+                   CONTINUE
+               ELSE
+                   PERFORM UNTIL WS-EOF
+                       READ CLIENTE-MASTER
+                           AT END
+                               SET WS-EOF TO TRUE
+                           NOT AT END
+                               IF WS-CLIENTE-COUNT >= 200
+                                   DISPLAY
+                             "CLIENTE-MASTER EXCEDE CAPACIDAD DE TABLA "
+                                       "(200), REGISTRO IGNORADO: "
+                                       FD-CLIENTE-ID
+                               ELSE
+                                   ADD 1 TO WS-CLIENTE-COUNT
+                                   MOVE FD-CLIENTE-ID TO
+                                       WS-T-ID(WS-CLIENTE-COUNT)
+                                   MOVE FD-NOMBRE TO
+                                       WS-T-NOMBRE(WS-CLIENTE-COUNT)
+                                   MOVE FD-APELLIDOS TO
+                                       WS-T-APELLIDOS(WS-CLIENTE-COUNT)
+                                   MOVE FD-EDAD TO
+                                       WS-T-EDAD(WS-CLIENTE-COUNT)
+                               END-IF
+                       END-READ
+                   END-PERFORM
+                   CLOSE CLIENTE-MASTER
+               END-IF.
+
+           GRABA-CLIENTES.
+               OPEN OUTPUT CLIENTE-MASTER
+               PERFORM VARYING WS-IDX FROM 1 BY 1
+                       UNTIL WS-IDX > WS-CLIENTE-COUNT
+                   MOVE WS-T-ID(WS-IDX) TO FD-CLIENTE-ID
+                   MOVE WS-T-NOMBRE(WS-IDX) TO FD-NOMBRE
+                   MOVE WS-T-APELLIDOS(WS-IDX) TO FD-APELLIDOS
+                   MOVE WS-T-EDAD(WS-IDX) TO FD-EDAD
+                   WRITE CLIENTE-RECORD
+               END-PERFORM
+               CLOSE CLIENTE-MASTER.
+
+           GENERA-REPORTE-DEMOGRAFICO.
+               MOVE 0 TO WS-CONT-NINO
+               MOVE 0 TO WS-CONT-JOVEN
+               MOVE 0 TO WS-CONT-ADULTO
+               MOVE 0 TO WS-CONT-VIEJO
+               MOVE 0 TO WS-CONT-FUERA-RANGO
+               PERFORM CAPTURA-GEN-TIMESTAMP
+               STRING "DEMOGRAFICO." WS-GEN-FECHA WS-GEN-HORA ".RPT"
+                   DELIMITED BY SIZE INTO WS-DEMOGRAFICO-FILENAME
+               OPEN OUTPUT DEMOGRAFICO-REPORT
+               PERFORM CONSTRUYE-ENCABEZADO-REPORTE
+               MOVE WS-REPORTE-HEADER-LINE TO DEMOGRAFICO-LINE
+               WRITE DEMOGRAFICO-LINE
+               PERFORM VARYING WS-IDX FROM 1 BY 1
+                       UNTIL WS-IDX > WS-CLIENTE-COUNT
+                   MOVE WS-T-EDAD(WS-IDX) TO EDAD
+                   IF NINO
+                       ADD 1 TO WS-CONT-NINO
+                   ELSE IF JOVEN
+                       ADD 1 TO WS-CONT-JOVEN
+                   ELSE IF ADULTO
+                       ADD 1 TO WS-CONT-ADULTO
+                   ELSE IF VIEJO
+                       ADD 1 TO WS-CONT-VIEJO
+                   ELSE
+                       ADD 1 TO WS-CONT-FUERA-RANGO
+                       MOVE "EDAD" TO WS-ERR-CAMPO-NOMBRE
+                       MOVE WS-T-EDAD(WS-IDX) TO WS-ERR-CAMPO-VALOR
+                       PERFORM REGISTRA-RECHAZO
+                       ADD 1 TO WS-CONT-ERRORES
+                   END-IF
+               END-PERFORM
+               MOVE "NINO" TO WS-BRACKET-SEL
+               PERFORM ESCRIBE-GRUPO-DEMOGRAFICO
+               MOVE "JOVEN" TO WS-BRACKET-SEL
+               PERFORM ESCRIBE-GRUPO-DEMOGRAFICO
+               MOVE "ADULTO" TO WS-BRACKET-SEL
+               PERFORM ESCRIBE-GRUPO-DEMOGRAFICO
+               MOVE "VIEJO" TO WS-BRACKET-SEL
+               PERFORM ESCRIBE-GRUPO-DEMOGRAFICO
+               MOVE WS-CONT-NINO TO WS-DT-NINO
+               MOVE WS-CONT-JOVEN TO WS-DT-JOVEN
+               MOVE WS-CONT-ADULTO TO WS-DT-ADULTO
+               MOVE WS-CONT-VIEJO TO WS-DT-VIEJO
+               MOVE WS-CONT-FUERA-RANGO TO WS-DT-FUERA
+               MOVE WS-DEMO-TOTALS-LINE TO DEMOGRAFICO-LINE
+               WRITE DEMOGRAFICO-LINE
+               CLOSE DEMOGRAFICO-REPORT.
+
+           ESCRIBE-GRUPO-DEMOGRAFICO.
+               MOVE SPACES TO DEMOGRAFICO-LINE
+               STRING "GRUPO: " WS-BRACKET-SEL
+                   DELIMITED BY SIZE INTO DEMOGRAFICO-LINE
+               WRITE DEMOGRAFICO-LINE
+               PERFORM VARYING WS-IDX FROM 1 BY 1
+                       UNTIL WS-IDX > WS-CLIENTE-COUNT
+                   MOVE WS-T-EDAD(WS-IDX) TO EDAD
+                   EVALUATE TRUE
+                       WHEN NINO
+                           MOVE "NINO" TO WS-BRACKET-ACTUAL
+                       WHEN JOVEN
+                           MOVE "JOVEN" TO WS-BRACKET-ACTUAL
+                       WHEN ADULTO
+                           MOVE "ADULTO" TO WS-BRACKET-ACTUAL
+                       WHEN VIEJO
+                           MOVE "VIEJO" TO WS-BRACKET-ACTUAL
+                       WHEN OTHER
+                           MOVE SPACES TO WS-BRACKET-ACTUAL
+                   END-EVALUATE
+                   IF WS-BRACKET-ACTUAL = WS-BRACKET-SEL
+                       MOVE WS-BRACKET-SEL TO WS-DD-BRACKET
+                       MOVE WS-T-ID(WS-IDX) TO WS-DD-ID
+                       MOVE WS-T-NOMBRE(WS-IDX) TO WS-DD-NOMBRE
+                       MOVE WS-T-APELLIDOS(WS-IDX) TO WS-DD-APELLIDOS
+                       MOVE WS-DEMO-DETALLE-LINE TO DEMOGRAFICO-LINE
+                       WRITE DEMOGRAFICO-LINE
+                   END-IF
+               END-PERFORM.
+
+           GENERA-ROSTER.
+               DISPLAY "INGRESA EDAD MINIMA"
+               ACCEPT WS-ROSTER-EDAD-MIN
+               DISPLAY "INGRESA EDAD MAXIMA"
+               ACCEPT WS-ROSTER-EDAD-MAX
+               MOVE 0 TO WS-ROSTER-CONT
+               PERFORM CAPTURA-GEN-TIMESTAMP
+               STRING "ROSTER." WS-GEN-FECHA WS-GEN-HORA ".DAT"
+                   DELIMITED BY SIZE INTO WS-ROSTER-FILENAME
+               OPEN OUTPUT ROSTER-FILE
+               PERFORM CONSTRUYE-ENCABEZADO-REPORTE
+               MOVE WS-REPORTE-HEADER-LINE TO ROSTER-LINE
+               WRITE ROSTER-LINE
+               PERFORM VARYING WS-IDX FROM 1 BY 1
+                       UNTIL WS-IDX > WS-CLIENTE-COUNT
+                   IF WS-T-EDAD(WS-IDX) >= WS-ROSTER-EDAD-MIN
+                           AND WS-T-EDAD(WS-IDX) <= WS-ROSTER-EDAD-MAX
+                       MOVE WS-T-ID(WS-IDX) TO WS-R-ID
+                       MOVE WS-T-NOMBRE(WS-IDX) TO WS-R-NOMBRE
+                       MOVE WS-T-APELLIDOS(WS-IDX) TO WS-R-APELLIDOS
+                       MOVE WS-T-EDAD(WS-IDX) TO WS-R-EDAD
+                       MOVE WS-ROSTER-DETALLE-LINE TO ROSTER-LINE
+                       WRITE ROSTER-LINE
+                       ADD 1 TO WS-ROSTER-CONT
+                   END-IF
+               END-PERFORM
+               CLOSE ROSTER-FILE
+               DISPLAY "ROSTER GENERADO, CLIENTES INCLUIDOS: "
+                   WS-ROSTER-CONT.
+
+           PROCESA-LOTE-CLIENTES.
+               PERFORM UNTIL WS-EOF-TRANS
+                   READ TRANS-FILE
+                       AT END
+                           SET WS-EOF-TRANS TO TRUE
+                       NOT AT END
+                           PERFORM PROCESA-TRANSACCION-LOTE
+                   END-READ
+               END-PERFORM.
+
+           PROCESA-TRANSACCION-LOTE.
+               MOVE TI-CODE TO WS-TRANS-CODE
+               MOVE TI-ID TO CLIENTE-ID
+               MOVE TI-NOMBRE TO NOMBRE
+               MOVE TI-APELLIDOS TO APELLIDOS
+               MOVE TI-FECHA-NAC TO FECHA-NACIMIENTO
+               EVALUATE TRUE
+                   WHEN WS-ALTA
+                       PERFORM BUSCA-CLIENTE
+                       IF WS-FOUND
+                           DISPLAY "CLIENTE YA EXISTE: " CLIENTE-ID
+                           MOVE "CLIENTE-ID" TO WS-ERR-CAMPO-NOMBRE
+                           MOVE CLIENTE-ID TO WS-ERR-CAMPO-VALOR
+                           PERFORM REGISTRA-RECHAZO
+                           ADD 1 TO WS-CONT-ERRORES
+                       ELSE
+                           PERFORM BUSCA-CLIENTE-POR-NOMBRE
+                           IF WS-FOUND
+                               DISPLAY "CLIENTE DUPLICADO POR NOMBRE: "
+                                   NOMBRE APELLIDOS
+                               MOVE "NOMBRE" TO WS-ERR-CAMPO-NOMBRE
+                               MOVE NOMBRE TO WS-ERR-CAMPO-VALOR
+                               PERFORM REGISTRA-RECHAZO
+                               ADD 1 TO WS-CONT-ERRORES
+                           ELSE
+                               PERFORM VALIDA-FECHA-NAC-EDAD
+                               PERFORM VALIDA-NOMBRE-APELLIDOS-LOTE
+                               IF NOT WS-FECHA-NAC-VALIDA
+                                   DISPLAY "RECHAZADO POR FECHA: "
+                                       CLIENTE-ID
+                               ELSE IF NOT WS-NOMBRE-VALIDO
+                                   DISPLAY
+                                 "RECHAZADO POR NOMBRE/APELLIDOS: "
+                                       CLIENTE-ID
+                               ELSE IF WS-CLIENTE-COUNT >= 200
+                                   DISPLAY "TABLA LLENA, RECHAZADO: "
+                                       CLIENTE-ID
+                                   MOVE "CLIENTE-ID" TO
+                                       WS-ERR-CAMPO-NOMBRE
+                                   MOVE CLIENTE-ID TO
+                                       WS-ERR-CAMPO-VALOR
+                                   PERFORM REGISTRA-RECHAZO
+                                   ADD 1 TO WS-CONT-ERRORES
+                               ELSE
+                                   ADD 1 TO WS-CLIENTE-COUNT
+                                   MOVE CLIENTE-ID TO
+                                       WS-T-ID(WS-CLIENTE-COUNT)
+                                   MOVE NOMBRE TO
+                                       WS-T-NOMBRE(WS-CLIENTE-COUNT)
+                                   MOVE APELLIDOS TO
+                                       WS-T-APELLIDOS(WS-CLIENTE-COUNT)
+                                   MOVE EDAD TO
+                                       WS-T-EDAD(WS-CLIENTE-COUNT)
+                                   PERFORM IMPRIME-DATOS
+                               END-IF
+                           END-IF
+                       END-IF
+                   WHEN WS-CAMBIO
+                       PERFORM BUSCA-CLIENTE
+                       IF WS-FOUND
+                           PERFORM VALIDA-FECHA-NAC-EDAD
+                           PERFORM VALIDA-NOMBRE-APELLIDOS-LOTE
+                           IF NOT WS-FECHA-NAC-VALIDA
+                               DISPLAY
+                                 "TRANSACCION RECHAZADA POR FECHA: "
+                                   CLIENTE-ID
+                           ELSE IF NOT WS-NOMBRE-VALIDO
+                               DISPLAY
+                                 "RECHAZADO POR NOMBRE/APELLIDOS: "
+                                   CLIENTE-ID
+                           ELSE
+                               MOVE NOMBRE TO WS-T-NOMBRE(WS-IDX)
+                               MOVE APELLIDOS TO WS-T-APELLIDOS(WS-IDX)
+                               MOVE EDAD TO WS-T-EDAD(WS-IDX)
+                               PERFORM IMPRIME-DATOS
+                           END-IF
+                       ELSE
+                           DISPLAY "CLIENTE NO EXISTE: " CLIENTE-ID
+                       END-IF
+                   WHEN WS-CONSULTA
+                       PERFORM CONSULTA-CLIENTE
+                   WHEN OTHER
+                       DISPLAY "CODIGO DE TRANSACCION INVALIDO: "
+                           TI-CODE
+                       MOVE "TI-CODE" TO WS-ERR-CAMPO-NOMBRE
+                       MOVE TI-CODE TO WS-ERR-CAMPO-VALOR
+                       PERFORM REGISTRA-RECHAZO
+                       ADD 1 TO WS-CONT-ERRORES
+               END-EVALUATE.
+
+           MUESTRA-MENU.
+               DISPLAY
+                 "A-ALTA  C-CAMBIO  I-CONSULTA  R-ROSTER  S-SALIR".
+               ACCEPT WS-TRANS-CODE.
+
+           ALTA-CLIENTE.
+               PERFORM GETID.
+               PERFORM BUSCA-CLIENTE.
+               IF WS-FOUND
+                   DISPLAY "CLIENTE YA EXISTE: " CLIENTE-ID
+               ELSE
+                   PERFORM GETNOMBRE THRU GETAPELLIDOS
+                   PERFORM BUSCA-CLIENTE-POR-NOMBRE
+                   IF WS-FOUND
+                       DISPLAY "YA EXISTE UN CLIENTE CON ESE NOMBRE: "
+                           NOMBRE " " APELLIDOS
+                   ELSE
+                       PERFORM GETFECHANAC
+                       IF WS-CLIENTE-COUNT >= 200
+                           DISPLAY
+                             "TABLA DE CLIENTES LLENA (200), NO SE"
+                             " PUEDE AGREGAR"
+                       ELSE
+                           ADD 1 TO WS-CLIENTE-COUNT
+                           MOVE CLIENTE-ID TO WS-T-ID(WS-CLIENTE-COUNT)
+                           MOVE NOMBRE TO
+                               WS-T-NOMBRE(WS-CLIENTE-COUNT)
+                           MOVE APELLIDOS TO
+                               WS-T-APELLIDOS(WS-CLIENTE-COUNT)
+                           MOVE EDAD TO WS-T-EDAD(WS-CLIENTE-COUNT)
+                           PERFORM IMPRIME-DATOS
+                       END-IF
+                   END-IF
+               END-IF.
+
+           CAMBIO-CLIENTE.
+               PERFORM GETID.
+               PERFORM BUSCA-CLIENTE.
+               IF WS-FOUND
+                   PERFORM GETNOMBRE THRU GETAPELLIDOS
+                   PERFORM GETFECHANAC
+                   MOVE NOMBRE TO WS-T-NOMBRE(WS-IDX)
+                   MOVE APELLIDOS TO WS-T-APELLIDOS(WS-IDX)
+                   MOVE EDAD TO WS-T-EDAD(WS-IDX)
+                   PERFORM IMPRIME-DATOS
+               ELSE
+                   DISPLAY "CLIENTE NO EXISTE: " CLIENTE-ID
+               END-IF.
+
+           CONSULTA-CLIENTE.
+               PERFORM GETID.
+               PERFORM BUSCA-CLIENTE.
+               IF WS-FOUND
+                   MOVE WS-T-NOMBRE(WS-IDX) TO NOMBRE
+                   MOVE WS-T-APELLIDOS(WS-IDX) TO APELLIDOS
+                   MOVE WS-T-EDAD(WS-IDX) TO EDAD
+                   PERFORM IMPRIME-DATOS
+               ELSE
+                   DISPLAY "CLIENTE NO EXISTE: " CLIENTE-ID
+               END-IF.
+
+           BUSCA-CLIENTE.
+               SET WS-FOUND-SWITCH TO "N"
+               SET WS-IDX TO 1
+               SEARCH WS-CLIENTE-ENTRY
+                   AT END
+                       SET WS-FOUND-SWITCH TO "N"
+                   WHEN WS-T-ID(WS-IDX) = CLIENTE-ID
+                       SET WS-FOUND-SWITCH TO "Y"
+               END-SEARCH.
+
+           BUSCA-CLIENTE-POR-NOMBRE.
+               SET WS-FOUND-SWITCH TO "N"
+               SET WS-IDX TO 1
+               SEARCH WS-CLIENTE-ENTRY
+                   AT END
+                       SET WS-FOUND-SWITCH TO "N"
+                   WHEN WS-T-NOMBRE(WS-IDX) = NOMBRE
+                           AND WS-T-APELLIDOS(WS-IDX) = APELLIDOS
+                       SET WS-FOUND-SWITCH TO "Y"
+               END-SEARCH.
+
+           GETID.
+               DISPLAY "INGRESA ID DE CLIENTE".
+               ACCEPT CLIENTE-ID.
 
            GETNOMBRE.
-               DISPLAY "INGRESA NOMBRE".
-               ACCEPT NOMBRE.
+               PERFORM WITH TEST AFTER UNTIL NOMBRE NOT = SPACES
+                   DISPLAY "INGRESA NOMBRE"
+                   ACCEPT NOMBRE
+                   IF NOMBRE = SPACES
+                       DISPLAY "NOMBRE NO PUEDE ESTAR EN BLANCO"
+                       MOVE "NOMBRE" TO WS-ERR-CAMPO-NOMBRE
+                       MOVE NOMBRE TO WS-ERR-CAMPO-VALOR
+                       PERFORM REGISTRA-RECHAZO
+                       ADD 1 TO WS-CONT-ERRORES
+                   END-IF
+               END-PERFORM.
 
            GETAPELLIDOS.
-               DISPLAY "INGRESA APELLIDOS".
-               ACCEPT APELLIDOS.
+               PERFORM WITH TEST AFTER UNTIL APELLIDOS NOT = SPACES
+                   DISPLAY "INGRESA APELLIDOS"
+                   ACCEPT APELLIDOS
+                   IF APELLIDOS = SPACES
+                       DISPLAY "APELLIDOS NO PUEDE ESTAR EN BLANCO"
+                       MOVE "APELLIDOS" TO WS-ERR-CAMPO-NOMBRE
+                       MOVE APELLIDOS TO WS-ERR-CAMPO-VALOR
+                       PERFORM REGISTRA-RECHAZO
+                       ADD 1 TO WS-CONT-ERRORES
+                   END-IF
+               END-PERFORM.
 
-           GETEDAD.
-               DISPLAY "INGRESA EDAD".
-               ACCEPT EDAD.
+           GETFECHANAC.
+               PERFORM WITH TEST AFTER UNTIL WS-FECHA-NAC-VALIDA
+                   DISPLAY "INGRESA FECHA DE NACIMIENTO (AAAAMMDD)"
+                   ACCEPT FECHA-NACIMIENTO
+                   PERFORM VALIDA-FECHA-NAC-EDAD
+               END-PERFORM.
 
-           IMPRIME-DATOS.
-               DISPLAY NOMBRE APELLIDOS EDAD.
+           VALIDA-FECHA-NAC-EDAD.
+               MOVE "N" TO WS-FECHA-NAC-SWITCH
+               IF FECHA-NACIMIENTO IS NOT NUMERIC
+                       OR FN-MES < 1 OR FN-MES > 12
+                       OR FN-DIA < 1 OR FN-DIA > 31
+                   DISPLAY "FECHA DE NACIMIENTO INVALIDA"
+                   MOVE "FECHA-NACIMIENTO" TO WS-ERR-CAMPO-NOMBRE
+                   MOVE FECHA-NACIMIENTO TO WS-ERR-CAMPO-VALOR
+                   PERFORM REGISTRA-RECHAZO
+                   ADD 1 TO WS-CONT-ERRORES
+               ELSE
+                   ACCEPT WS-FECHA-ACTUAL FROM DATE YYYYMMDD
+                   IF FECHA-NACIMIENTO > WS-FECHA-ACTUAL
+                       DISPLAY "FECHA DE NACIMIENTO NO PUEDE SER FUTURA"
+                       MOVE "FECHA-NACIMIENTO" TO WS-ERR-CAMPO-NOMBRE
+                       MOVE FECHA-NACIMIENTO TO WS-ERR-CAMPO-VALOR
+                       PERFORM REGISTRA-RECHAZO
+                       ADD 1 TO WS-CONT-ERRORES
+                   ELSE
+                       PERFORM CALCULA-EDAD
+                       IF EDAD > 120
+                           DISPLAY "EDAD CALCULADA FUERA DE RANGO"
+                           MOVE "EDAD" TO WS-ERR-CAMPO-NOMBRE
+                           MOVE EDAD TO WS-ERR-CAMPO-VALOR
+                           PERFORM REGISTRA-RECHAZO
+                           ADD 1 TO WS-CONT-ERRORES
+                       ELSE
+                           SET WS-FECHA-NAC-VALIDA TO TRUE
+                       END-IF
+                   END-IF
+               END-IF.
 
-           STOP RUN.
+           VALIDA-NOMBRE-APELLIDOS-LOTE.
+               MOVE "N" TO WS-NOMBRE-VALIDO-SWITCH
+               IF NOMBRE = SPACES
+                   DISPLAY "NOMBRE NO PUEDE ESTAR EN BLANCO"
+                   MOVE "NOMBRE" TO WS-ERR-CAMPO-NOMBRE
+                   MOVE NOMBRE TO WS-ERR-CAMPO-VALOR
+                   PERFORM REGISTRA-RECHAZO
+                   ADD 1 TO WS-CONT-ERRORES
+               ELSE IF APELLIDOS = SPACES
+                   DISPLAY "APELLIDOS NO PUEDE ESTAR EN BLANCO"
+                   MOVE "APELLIDOS" TO WS-ERR-CAMPO-NOMBRE
+                   MOVE APELLIDOS TO WS-ERR-CAMPO-VALOR
+                   PERFORM REGISTRA-RECHAZO
+                   ADD 1 TO WS-CONT-ERRORES
+               ELSE
+                   SET WS-NOMBRE-VALIDO TO TRUE
+               END-IF.
 
+           CALCULA-EDAD.
+               COMPUTE EDAD = FA-ANIO - FN-ANIO
+               IF FA-MES < FN-MES
+                   OR (FA-MES = FN-MES AND FA-DIA < FN-DIA)
+                   SUBTRACT 1 FROM EDAD
+               END-IF.
+
+           IMPRIME-DATOS.
+               DISPLAY CLIENTE-ID " " NOMBRE " " APELLIDOS " " EDAD.
 
+       COPY AUDITPROC.
+       COPY ERRPROC.
+       COPY RPTHDRPROC.
+       COPY GENTSPROC.
        END PROGRAM YOUR-PROGRAM-NAME.
