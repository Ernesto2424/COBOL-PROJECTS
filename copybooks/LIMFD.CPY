@@ -0,0 +1,3 @@
+       FD  LIMITE-CONTROL-FILE.
+       01  LIMITE-CONTROL-RECORD.
+           05  LIM-VALOR            PIC 9(6).
