@@ -0,0 +1,5 @@
+       01  WS-ERR-STATUS            PIC XX.
+       01  WS-ERR-FECHA             PIC 9(8).
+       01  WS-ERR-HORA              PIC 9(8).
+       01  WS-ERR-CAMPO-NOMBRE      PIC X(15).
+       01  WS-ERR-CAMPO-VALOR       PIC X(20).
