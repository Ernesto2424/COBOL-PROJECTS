@@ -0,0 +1,3 @@
+       CAPTURA-GEN-TIMESTAMP.
+           ACCEPT WS-GEN-FECHA FROM DATE YYYYMMDD
+           ACCEPT WS-GEN-HORA FROM TIME.
