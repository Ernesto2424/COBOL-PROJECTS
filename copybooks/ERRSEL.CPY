@@ -0,0 +1,3 @@
+           SELECT ERRORES-REJECTS-LOG ASSIGN TO "ERRORES.LOG"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-ERR-STATUS.
