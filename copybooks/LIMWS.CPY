@@ -0,0 +1,2 @@
+       01  WS-LIM-STATUS            PIC XX.
+       01  WS-LIMITE-CONTEO         PIC 9(6) COMP VALUE 100.
