@@ -0,0 +1,7 @@
+       FD  ERRORES-REJECTS-LOG.
+       01  ERRORES-REJECTS-RECORD.
+           05  ERR-PROGRAMA         PIC X(20).
+           05  ERR-FECHA            PIC 9(8).
+           05  ERR-HORA             PIC 9(8).
+           05  ERR-CAMPO            PIC X(15).
+           05  ERR-VALOR            PIC X(20).
