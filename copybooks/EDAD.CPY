@@ -0,0 +1,5 @@
+       01  EDAD                     PIC 999.
+           88  NINO                 VALUE 0 THRU 0.
+           88  JOVEN                VALUE 1 THRU 40.
+           88  ADULTO               VALUE 41 THRU 64.
+           88  VIEJO                VALUE 65 THRU 100.
