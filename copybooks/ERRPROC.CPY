@@ -0,0 +1,18 @@
+       ABRE-ERRORES-LOG.
+           OPEN EXTEND ERRORES-REJECTS-LOG
+           IF WS-ERR-STATUS = "05" OR WS-ERR-STATUS = "35"
+               CLOSE ERRORES-REJECTS-LOG
+               OPEN OUTPUT ERRORES-REJECTS-LOG
+           END-IF.
+
+       REGISTRA-RECHAZO.
+           PERFORM ABRE-ERRORES-LOG
+           ACCEPT WS-ERR-FECHA FROM DATE YYYYMMDD
+           ACCEPT WS-ERR-HORA FROM TIME
+           MOVE WS-PROGRAMA-NOMBRE TO ERR-PROGRAMA
+           MOVE WS-ERR-FECHA TO ERR-FECHA
+           MOVE WS-ERR-HORA TO ERR-HORA
+           MOVE WS-ERR-CAMPO-NOMBRE TO ERR-CAMPO
+           MOVE WS-ERR-CAMPO-VALOR TO ERR-VALOR
+           WRITE ERRORES-REJECTS-RECORD
+           CLOSE ERRORES-REJECTS-LOG.
