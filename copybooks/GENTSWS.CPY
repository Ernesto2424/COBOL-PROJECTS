@@ -0,0 +1,2 @@
+       01  WS-GEN-FECHA             PIC 9(8).
+       01  WS-GEN-HORA              PIC 9(8).
