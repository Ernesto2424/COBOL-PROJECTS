@@ -0,0 +1,8 @@
+       01  WS-REPORTE-HEADER-LINE.
+           05  FILLER               PIC X(10) VALUE "PROGRAMA: ".
+           05  WS-RH-PROGRAMA       PIC X(20).
+           05  FILLER               PIC X(7)  VALUE "FECHA: ".
+           05  WS-RH-FECHA          PIC 9(8).
+           05  FILLER               PIC X     VALUE SPACE.
+           05  FILLER               PIC X(6)  VALUE "HORA: ".
+           05  WS-RH-HORA           PIC 9(8).
