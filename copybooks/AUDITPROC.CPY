@@ -0,0 +1,30 @@
+       ABRE-AUDIT-LOG.
+           OPEN EXTEND SISTEMA-AUDIT-LOG
+           IF WS-AUDIT-STATUS = "05" OR WS-AUDIT-STATUS = "35"
+               CLOSE SISTEMA-AUDIT-LOG
+               OPEN OUTPUT SISTEMA-AUDIT-LOG
+           END-IF.
+
+       REGISTRA-AUDIT-INICIO.
+           PERFORM ABRE-AUDIT-LOG
+           ACCEPT WS-AUDIT-FECHA FROM DATE YYYYMMDD
+           ACCEPT WS-AUDIT-HORA FROM TIME
+           MOVE WS-PROGRAMA-NOMBRE TO AUD-PROGRAMA
+           MOVE WS-AUDIT-FECHA TO AUD-FECHA
+           MOVE WS-AUDIT-HORA TO AUD-HORA
+           MOVE "INICIO" TO AUD-EVENTO
+           MOVE "EN CURSO" TO AUD-ESTATUS
+           WRITE AUDIT-LOG-RECORD
+           CLOSE SISTEMA-AUDIT-LOG.
+
+       REGISTRA-AUDIT-FIN.
+           PERFORM ABRE-AUDIT-LOG
+           ACCEPT WS-AUDIT-FECHA FROM DATE YYYYMMDD
+           ACCEPT WS-AUDIT-HORA FROM TIME
+           MOVE WS-PROGRAMA-NOMBRE TO AUD-PROGRAMA
+           MOVE WS-AUDIT-FECHA TO AUD-FECHA
+           MOVE WS-AUDIT-HORA TO AUD-HORA
+           MOVE "FIN   " TO AUD-EVENTO
+           MOVE WS-AUDIT-ESTATUS-FIN TO AUD-ESTATUS
+           WRITE AUDIT-LOG-RECORD
+           CLOSE SISTEMA-AUDIT-LOG.
