@@ -0,0 +1,3 @@
+           SELECT LIMITE-CONTROL-FILE ASSIGN TO "CONTADOR.CTL"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-LIM-STATUS.
