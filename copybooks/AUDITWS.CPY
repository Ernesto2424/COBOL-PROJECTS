@@ -0,0 +1,5 @@
+       01  WS-AUDIT-STATUS          PIC XX.
+       01  WS-AUDIT-FECHA           PIC 9(8).
+       01  WS-AUDIT-HORA            PIC 9(8).
+       01  WS-PROGRAMA-NOMBRE       PIC X(20).
+       01  WS-AUDIT-ESTATUS-FIN     PIC X(9) VALUE "EXITOSO".
