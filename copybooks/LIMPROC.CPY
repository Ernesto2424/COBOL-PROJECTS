@@ -0,0 +1,9 @@
+       CARGA-LIMITE-CONTEO.
+           OPEN INPUT LIMITE-CONTROL-FILE
+           IF WS-LIM-STATUS = "00"
+               READ LIMITE-CONTROL-FILE
+                   NOT AT END
+                       MOVE LIM-VALOR TO WS-LIMITE-CONTEO
+               END-READ
+           END-IF
+           CLOSE LIMITE-CONTROL-FILE.
