@@ -0,0 +1,4 @@
+       CONSTRUYE-ENCABEZADO-REPORTE.
+           ACCEPT WS-RH-FECHA FROM DATE YYYYMMDD
+           ACCEPT WS-RH-HORA FROM TIME
+           MOVE WS-PROGRAMA-NOMBRE TO WS-RH-PROGRAMA.
