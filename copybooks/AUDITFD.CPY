@@ -0,0 +1,7 @@
+       FD  SISTEMA-AUDIT-LOG.
+       01  AUDIT-LOG-RECORD.
+           05  AUD-PROGRAMA         PIC X(20).
+           05  AUD-FECHA            PIC 9(8).
+           05  AUD-HORA             PIC 9(8).
+           05  AUD-EVENTO           PIC X(6).
+           05  AUD-ESTATUS          PIC X(9).
