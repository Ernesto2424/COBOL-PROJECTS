@@ -0,0 +1,3 @@
+           SELECT SISTEMA-AUDIT-LOG ASSIGN TO "AUDIT.LOG"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-AUDIT-STATUS.
