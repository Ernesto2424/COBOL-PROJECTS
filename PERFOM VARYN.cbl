@@ -1,25 +1,126 @@
       ******************************************************************
       * Author:
       * Date:
-      * Purpose:
+      * Purpose:   PAGED NUMBER LISTING WITH GRAND TOTAL
       * Tectonics: cobc
       ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. YOUR-PROGRAM-NAME.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT NUM-REPORT ASSIGN TO DYNAMIC WS-NUMLIST-FILENAME
+               ORGANIZATION IS LINE SEQUENTIAL.
+           COPY AUDITSEL.
+           COPY LIMSEL.
        DATA DIVISION.
        FILE SECTION.
+       FD  NUM-REPORT.
+       01  REPORT-LINE              PIC X(60).
+
+       COPY AUDITFD.
+       COPY LIMFD.
+
        WORKING-STORAGE SECTION.
-       01  NUM PIC 99.
+       COPY AUDITWS.
+       COPY LIMWS.
+       COPY RPTHDRWS.
+       COPY GENTSWS.
+
+       01  WS-NUMLIST-FILENAME       PIC X(40).
+
+       01  NUM PIC 99 COMP.
+
+       01  WS-LINE-COUNT             PIC 99  VALUE 0.
+       01  WS-PAGE-NUM               PIC 99  VALUE 0.
+       01  WS-TOTAL                  PIC 9(5) VALUE 0.
+       01  WS-RESIDUO-COCIENTE       PIC 99 VALUE 0.
+       01  WS-RESIDUO                PIC 9  VALUE 0.
+       01  WS-CONT-PARES             PIC 999 VALUE 0.
+       01  WS-CONT-IMPARES           PIC 999 VALUE 0.
+
+       01  WS-HEADER-LINE.
+           05  FILLER                PIC X(10) VALUE "PAGINA ".
+           05  WS-H-PAGE             PIC Z(3)9.
+           05  FILLER                PIC X(10) VALUE SPACES.
+           05  FILLER                PIC X(18) VALUE
+               "LISTADO DE NUMEROS".
+
+
+       01  WS-DETAIL-LINE.
+           05  FILLER                PIC X(10) VALUE "NUMERO: ".
+           05  WS-D-NUM              PIC Z(3)9.
+
+       01  WS-TOTAL-LINE.
+           05  FILLER                PIC X(14) VALUE "GRAN TOTAL: ".
+           05  WS-T-TOTAL            PIC Z(4)9.
+
+       01  WS-PAR-IMPAR-LINE.
+           05  FILLER                PIC X(14) VALUE "PARES: ".
+           05  WS-T-PARES            PIC Z99.
+           05  FILLER                PIC X(14) VALUE "  IMPARES: ".
+           05  WS-T-IMPARES          PIC Z99.
+
        PROCEDURE DIVISION.
 
            MAIN.
-               PERFORM SUMAR VARYING NUM FROM 1 BY 1 UNTIL NUM>100
+               MOVE "PERFVARYN" TO WS-PROGRAMA-NOMBRE
+               PERFORM REGISTRA-AUDIT-INICIO
+               PERFORM CARGA-LIMITE-CONTEO
+               PERFORM CAPTURA-GEN-TIMESTAMP
+               STRING "NUMLIST." WS-GEN-FECHA WS-GEN-HORA ".RPT"
+                   DELIMITED BY SIZE INTO WS-NUMLIST-FILENAME
+               OPEN OUTPUT NUM-REPORT
+               PERFORM CONSTRUYE-ENCABEZADO-REPORTE
+               MOVE WS-REPORTE-HEADER-LINE TO REPORT-LINE
+               WRITE REPORT-LINE
+               PERFORM NUEVA-PAGINA
+               PERFORM SUMAR VARYING NUM FROM 1 BY 1
+                       UNTIL NUM > WS-LIMITE-CONTEO
+               PERFORM ESCRIBE-GRAN-TOTAL
+               CLOSE NUM-REPORT
+               PERFORM REGISTRA-AUDIT-FIN
                STOP RUN.
 
            SUMAR.
+               IF WS-LINE-COUNT >= 50
+                   PERFORM NUEVA-PAGINA
+               END-IF
+               ADD NUM TO WS-TOTAL
+               DIVIDE NUM BY 2 GIVING WS-RESIDUO-COCIENTE
+                   REMAINDER WS-RESIDUO
+               IF WS-RESIDUO = 0
+                   ADD 1 TO WS-CONT-PARES
+               ELSE
+                   ADD 1 TO WS-CONT-IMPARES
+               END-IF
+               MOVE NUM TO WS-D-NUM
+               MOVE WS-DETAIL-LINE TO REPORT-LINE
+               WRITE REPORT-LINE
+               ADD 1 TO WS-LINE-COUNT
                DISPLAY NUM.
 
+           NUEVA-PAGINA.
+               ADD 1 TO WS-PAGE-NUM
+               MOVE WS-PAGE-NUM TO WS-H-PAGE
+               MOVE WS-HEADER-LINE TO REPORT-LINE
+               WRITE REPORT-LINE
+               MOVE 0 TO WS-LINE-COUNT.
 
+           ESCRIBE-GRAN-TOTAL.
+               MOVE WS-TOTAL TO WS-T-TOTAL
+               MOVE WS-TOTAL-LINE TO REPORT-LINE
+               WRITE REPORT-LINE
+               MOVE WS-CONT-PARES TO WS-T-PARES
+               MOVE WS-CONT-IMPARES TO WS-T-IMPARES
+               MOVE WS-PAR-IMPAR-LINE TO REPORT-LINE
+               WRITE REPORT-LINE
+               DISPLAY "GRAN TOTAL: " WS-TOTAL
+               DISPLAY "TOTAL PARES: " WS-CONT-PARES
+               DISPLAY "TOTAL IMPARES: " WS-CONT-IMPARES.
 
-
+       COPY AUDITPROC.
+       COPY LIMPROC.
+       COPY RPTHDRPROC.
+       COPY GENTSPROC.
        END PROGRAM YOUR-PROGRAM-NAME.
